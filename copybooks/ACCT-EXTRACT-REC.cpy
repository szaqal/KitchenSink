@@ -0,0 +1,9 @@
+      * ACCT-EXTRACT-REC - fixed-format record layout for the account
+      * extract moveof.cob writes at end of run, so the end-of-day
+      * reconciliation report (and any downstream consumer) has a
+      * documented layout to code against instead of reading
+      * WORKING-STORAGE.
+      *
+      * Pos  1- 9  AX-ACCT-SSN    9(9)  SSN OF ACCT-REC-KEY, as
+      *                                 validated in moveof.cob.
+           05 AX-ACCT-SSN                PIC 9(9) VALUE 0.
