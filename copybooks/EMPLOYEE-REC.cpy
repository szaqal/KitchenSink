@@ -0,0 +1,12 @@
+      * EMPLOYEE-REC - shared Employee field layout.
+      * COPY as-is for FD-style EM- prefixed usage, or with
+      * REPLACING to rename the fields for WORKING-STORAGE usage
+      * (see Cobol/02.cob for both forms), so the field widths only
+      * have to change here instead of in every program that carries
+      * its own copy of this layout.
+           05 EM-EMPLOYEE-NUMBER         PIC 9(6) VALUE 1.
+           05 EM-FIRST-NAME              PIC X(15)
+                                          VALUE 'FIRST-NAME'.
+           05 EM-LAST-NAME               PIC X(15)
+                                          VALUE 'LAST-NAME'.
+           05 EM-HIRE-DATE               PIC 9(8) VALUE 20260101.
