@@ -0,0 +1,8 @@
+      * USER-EXTRACT-REC - fixed-format record layout for the Users
+      * table extract tables.cob writes at end of run, so the HR
+      * system's nightly load job has a documented layout to code
+      * against instead of reading WORKING-STORAGE.
+      *
+      * Pos  1- 5  UX-USER-NAME   X(5)  Name OCCURS entry, as keyed
+      *                                 in tables.cob's Users table.
+           05 UX-USER-NAME               PIC X(5) VALUE SPACES.
