@@ -0,0 +1,19 @@
+      * EMPLOYEE-MULTI - REDEFINES-based multi-format Employee record,
+      * so the employee master read program can tell a pre-001 V1
+      * record (First-Name/Last-Name only, Employee-Number never
+      * assigned so it defaults to zero) from a current V2 record
+      * apart, during the transition period until every V1 record on
+      * file has been re-keyed. Same storage, sliced two ways -
+      * mechanics in the spirit of EmployeeData REDEFINES Employee in
+      * redefines.cob. Unlike EMPLOYEE-REC.cpy this copybook owns
+      * both 01 levels itself, since REDEFINES needs two sibling 01s
+      * over the same storage rather than one 01 a caller supplies.
+       01 Employee-V2.
+           05 EV2-EMPLOYEE-NUMBER        PIC 9(6) VALUE 0.
+           05 EV2-FIRST-NAME             PIC X(15) VALUE SPACES.
+           05 EV2-LAST-NAME              PIC X(15) VALUE SPACES.
+           05 EV2-HIRE-DATE              PIC 9(8) VALUE 0.
+       01 Employee-V1 REDEFINES Employee-V2.
+           05 EV1-FIRST-NAME             PIC X(15).
+           05 EV1-LAST-NAME              PIC X(15).
+           05 EV1-FILLER                 PIC X(14).
