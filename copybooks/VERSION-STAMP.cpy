@@ -0,0 +1,9 @@
+      * VERSION-STAMP - displayed at the start of every program's run
+      * so a job log shows exactly which load module and build ran;
+      * VS-PROGRAM-NAME is the JCL PGM= load-module name (several
+      * source files share PROGRAM-ID "Init"/"hello", so the load-
+      * module name is the only thing that is actually unique per
+      * program, matching the load-module CALL-literal naming used
+      * elsewhere in this suite).
+           05 VS-PROGRAM-NAME            PIC X(8) VALUE SPACES.
+           05 VS-BUILD-DATE               PIC X(8) VALUE SPACES.
