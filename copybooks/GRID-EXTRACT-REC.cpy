@@ -0,0 +1,14 @@
+      * GRID-EXTRACT-REC - fixed-format record layout for the
+      * Tbl/Row/Coll/Item grid extract tables.cob writes at end of
+      * run, so TABLERPT reports the grid tables.cob actually
+      * populated instead of carrying its own hardcoded copy of the
+      * same values.
+      *
+      * Pos  1     GX-ITEM-1-1    X(1)  Item(1,1)
+      * Pos  2     GX-ITEM-1-2    X(1)  Item(1,2)
+      * Pos  3     GX-ITEM-2-1    X(1)  Item(2,1)
+      * Pos  4     GX-ITEM-2-2    X(1)  Item(2,2)
+           05 GX-ITEM-1-1                PIC X(1) VALUE SPACE.
+           05 GX-ITEM-1-2                PIC X(1) VALUE SPACE.
+           05 GX-ITEM-2-1                PIC X(1) VALUE SPACE.
+           05 GX-ITEM-2-2                PIC X(1) VALUE SPACE.
