@@ -0,0 +1,13 @@
+      * GROUP-ONE - reusable header/detail/trailer record template.
+      * COPY this into new batch extract layouts instead of
+      * hand-rolling a fresh record group from scratch; the 05-level
+      * numbering still leaves room to grow each section further.
+           05 GROUP-ONE-HEADER.
+               10 GROUP-ONE-HDR-RECORD-TYPE  PIC X     VALUE "H".
+               10 GROUP-ONE-HDR-RUN-DATE     PIC 9(8)  VALUE 0.
+           05 GROUP-ONE-DETAIL.
+               10 GROUP-ONE-DTL-RECORD-TYPE  PIC X     VALUE "D".
+               10 SOME-VALUE                 PIC X     VALUE "N".
+           05 GROUP-ONE-TRAILER.
+               10 GROUP-ONE-TRL-RECORD-TYPE  PIC X     VALUE "T".
+               10 GROUP-ONE-TRL-RECORD-COUNT PIC 9(6)  VALUE 0.
