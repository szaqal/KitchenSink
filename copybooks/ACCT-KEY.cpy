@@ -0,0 +1,8 @@
+      * ACCT-KEY - shared account-key layout (moveof.cob's
+      * ACCT-REC-KEY), including the REDEFINES that exposes each
+      * digit for the modulus-11 check-digit routine, so the field
+      * width only has to change here instead of in every program
+      * that builds an account key.
+           05 SSN                        PIC 9(9) VALUE 0.
+           05 SSN-DIGITS REDEFINES SSN.
+               10 SSN-DIGIT               PIC 9 OCCURS 9 TIMES.
