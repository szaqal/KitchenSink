@@ -0,0 +1,5 @@
+           05 EX-ERROR-CODE               PIC X(4)  VALUE SPACES.
+           05 EX-PROGRAM-ID               PIC X(8)  VALUE SPACES.
+           05 EX-LOG-DATE                 PIC 9(8)  VALUE 0.
+           05 EX-LOG-TIME                 PIC 9(8)  VALUE 0.
+           05 EX-MESSAGE                  PIC X(60) VALUE SPACES.
