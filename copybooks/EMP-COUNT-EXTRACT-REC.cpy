@@ -0,0 +1,13 @@
+      * EMP-COUNT-EXTRACT-REC - fixed-format record layout for the
+      * per-run employee-write count zero2w.cob leaves behind at end
+      * of run, so RECONEOD can reconcile against this run's actual
+      * EMPLOYEE-MASTER activity instead of that file's whole-history
+      * record count (EMPLOYEE-MASTER is a persistent master file
+      * ADDed to over time, unlike ACCTX.DAT/USERX.DAT, which are
+      * rewritten from scratch every run).
+      *
+      * Pos  1- 4  EC-RECORDS-WRITTEN  9(4)  Employee-Add records
+      *                                      written this run (see
+      *                                      LS-RECORDS-WRITTEN in
+      *                                      zero2w.cob).
+           05 EC-RECORDS-WRITTEN         PIC 9(4) VALUE 0.
