@@ -0,0 +1,16 @@
+//NEGAMT  JOB (ACCTNO),'RUN NEGAMT.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/negamt.cob (PROGRAM-ID NEGAMT)
+//* SIGNED-AMOUNTS/SIGNED-REPORT are opened by hardcoded relative
+//* path rather than cataloged DSNs; DDs below document the
+//* equivalent cataloged datasets for a ported build.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=NEGAMT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SGNAMT   DD DSN=PROD.COBOL.DATA.SGNAMT,DISP=SHR
+//SGNRPT   DD DSN=PROD.COBOL.RPT.SGNRPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
