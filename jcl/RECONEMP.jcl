@@ -0,0 +1,12 @@
+//RECONEMP JOB (ACCTNO),'RUN RECONEMP.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/reconemp.cob (PROGRAM-ID RECONEMP).
+//* Reads EMPLOYEE-MASTER (falls back to a sample record if the
+//* dataset is empty/missing) and reports any mismatch between
+//* the named-field and REDEFINES-overlay interpretations.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECONEMP
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//EMPLOYEE DD DSN=PROD.COBOL.DATA.EMPLOYEE,DISP=SHR
