@@ -0,0 +1,18 @@
+//PERFORM JOB (ACCTNO),'RUN PERFORM.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/perform.cob (PROGRAM-ID hello, load PERFORM)
+//* PERFCTL is the loop-limit control card (defaults to 10 if
+//* missing); PERFCKPT is the restart checkpoint carried between
+//* runs - DISP=MOD so a rerun picks up where the last one left off.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PERFORM
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//PERFCTL  DD *
+00000010
+/*
+//PERFCKPT DD DSN=PROD.COBOL.CKPT.PERFORM,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=8)
