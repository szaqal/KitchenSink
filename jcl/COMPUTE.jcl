@@ -0,0 +1,15 @@
+//COMPUTE JOB (ACCTNO),'RUN COMPUTE.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/compute.cob (PROGRAM-ID hello, load COMPUTE)
+//* COMPCTL supplies the calculation records (see the COMPUTE-
+//* CONTROL-REC layout comment in compute.cob); missing/empty falls
+//* back to the original 2 * 5 demo.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COMPUTE
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//COMPCTL  DD *
+00020000005000M
+00010000000000D
+/*
