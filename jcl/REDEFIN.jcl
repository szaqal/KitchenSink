@@ -0,0 +1,16 @@
+//REDEFIN JOB (ACCTNO),'RUN REDEFINES.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/redefines.cob (PROGRAM-ID Init, load REDEFIN)
+//* EMPHIST is opened by a hardcoded relative path rather than a
+//* cataloged DSN; the DD below documents the equivalent cataloged
+//* dataset. It accumulates one line per accepted MOVE TO Employee,
+//* timestamped.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REDEFIN
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//EMPHIST  DD DSN=PROD.COBOL.HIST.EMPHIST,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
