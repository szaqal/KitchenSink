@@ -0,0 +1,23 @@
+//EVALUATE JOB (ACCTNO),'RUN EVALUATE.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/evaluate.cob (PROGRAM-ID Init,
+//* load EVALUATE). EVALUATE is a thin main with no USING clause;
+//* the actual Height-classification logic is dynamically CALLed
+//* from EVALUATW, so the LOADLIB below must carry that module too.
+//* AUDIT-LOG/EXCEPTION-REPORT are opened by
+//* hardcoded relative path rather than a cataloged DSN, opened
+//* EXTEND so a rerun appends; DDs below document the equivalent
+//* cataloged datasets for a ported build.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EVALUATE
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//EVALAUDI DD DSN=PROD.COBOL.LOG.EVALAUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//EVALEXCP DD DSN=PROD.COBOL.LOG.EVALEXCP,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
