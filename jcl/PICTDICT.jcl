@@ -0,0 +1,14 @@
+//PICTDICT JOB (ACCTNO),'RUN PICTDICT.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/pictdict.cob (PROGRAM-ID PICTDICT).
+//* Prints a data-dictionary report (field name, PIC clause, example
+//* formatted value) for picture_clauses.cob's field definitions.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PICTDICT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//PICTRPT  DD DSN=PROD.COBOL.RPT.PICTRPT,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
