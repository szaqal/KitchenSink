@@ -0,0 +1,12 @@
+//FIGURATV JOB (ACCTNO),'RUN FIGURATIVE.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/figurative.cob (PROGRAM-ID
+//* Init, load FIGURATV). FIGURATV is a thin main with no USING
+//* clause; the actual figurative-constant/Age-validation logic is
+//* dynamically CALLed from FIGURATW, so the LOADLIB below must
+//* carry that module too. No file I/O - console DISPLAY output.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIGURATV
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
