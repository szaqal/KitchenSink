@@ -0,0 +1,29 @@
+//MOVEOF  JOB (ACCTNO),'RUN MOVEOF.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/moveof.cob (PROGRAM-ID hello, load MOVEOF).
+//* MOVEOF is a thin main with no USING clause; the actual
+//* SSN-validation/check-digit logic is dynamically CALLed from
+//* MOVEOFW, so the LOADLIB below must carry that module too.
+//* ACCEPT SOME-VALUE still reads from SYSIN; supply the 9-digit
+//* SSN (with a valid modulus-11 check digit) on the input card.
+//* SIGNCTL supplies the operator-id/password card CALLed SIGNON
+//* checks before ACCT-REC-KEY data is touched. ACCTX is the
+//* validated-account extract the end-of-day reconciliation report
+//* (RECONEOD) reads; ACCTX is opened by a hardcoded relative path
+//* rather than a cataloged DSN, so this DD documents the
+//* equivalent dataset.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MOVEOF
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SIGNCTL  DD *
+OPER1   PASS1
+/*
+//SYSIN    DD *
+123456782
+/*
+//ACCTX    DD DSN=PROD.COBOL.DATA.ACCTX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=9)
