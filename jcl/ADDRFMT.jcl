@@ -0,0 +1,9 @@
+//ADDRFMT JOB (ACCTNO),'RUN ADDRFMT.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/addrfmt.cob (PROGRAM-ID ADDRFMT)
+//* No file I/O - console DISPLAY output only.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ADDRFMT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
