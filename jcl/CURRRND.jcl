@@ -0,0 +1,16 @@
+//CURRRND JOB (ACCTNO),'RUN CURRRND.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/currrnd.cob (PROGRAM-ID CURRRND)
+//* RAW-AMOUNTS/ROUNDED-AMOUNTS are opened by hardcoded relative
+//* path rather than cataloged DSNs; DDs below document the
+//* equivalent cataloged datasets for a ported build.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CURRRND
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//RAWAMT   DD DSN=PROD.COBOL.DATA.RAWAMT,DISP=SHR
+//RNDAMT   DD DSN=PROD.COBOL.RPT.RNDAMT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
