@@ -0,0 +1,12 @@
+//STRINGS JOB (ACCTNO),'RUN STRINGS.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/strings.cob (PROGRAM-ID hello, load STRINGS)
+//* ACCEPT SOME-VALUE still reads from SYSIN.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=STRINGS
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+HELLO WORLD
+/*
