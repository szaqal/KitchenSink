@@ -0,0 +1,13 @@
+//MOVE    JOB (ACCTNO),'RUN MOVE.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/move.cob (PROGRAM-ID hello, load MOVE)
+//* MOVECTL is the control-card ddname the program reads SOME-VALUE
+//* from; missing/unreadable defaults to "N".
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MOVE
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//MOVECTL  DD *
+Y
+/*
