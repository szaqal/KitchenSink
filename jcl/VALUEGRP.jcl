@@ -0,0 +1,9 @@
+//VALUEGRP JOB (ACCTNO),'RUN VALUE_GROUP.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/value_group.cob (PROGRAM-ID
+//* hello, load VALUEGRP). No file I/O - console DISPLAY output.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=VALUEGRP
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
