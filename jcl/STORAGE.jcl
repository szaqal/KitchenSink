@@ -0,0 +1,9 @@
+//STORAGE JOB (ACCTNO),'RUN STORAGE.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/storage.cob (PROGRAM-ID Init,
+//* load STORAGE). No file I/O - console DISPLAY output only.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=STORAGE
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
