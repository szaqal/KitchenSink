@@ -0,0 +1,33 @@
+//ZERO2   JOB (ACCTNO),'RUN 02.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/02.cob (PROGRAM-ID Init, load module ZERO2).
+//* ZERO2 is a thin main with no USING clause; the actual
+//* Employee-Add/Employee-Inquiry logic is dynamically CALLed from
+//* ZERO2W, so the LOADLIB below must carry that module too.
+//* PARM drives WS-RUN-MODE-PARM: blank/'A...' = add run,
+//* 'Innnnnn' = inquiry by employee number.
+//* EMPLOYEE-MASTER and TRUNCATION-REPORT are opened by hardcoded
+//* relative path rather than cataloged DSNs, so the DDs below
+//* document the equivalent cataloged datasets for a ported ISAM
+//* build.
+//* EMPX is the per-run employee-write count extract RECONEOD reads
+//* (see copybooks/EMP-COUNT-EXTRACT-REC.cpy).
+//* SIGNCTL supplies the operator-id/password card CALLed SIGNON
+//* checks before Employee data is touched.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ZERO2,PARM='A'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SIGNCTL  DD *
+OPER1   PASS1
+/*
+//EMPLOYEE DD DSN=PROD.COBOL.DATA.EMPLOYEE,DISP=SHR
+//TRUNCRPT DD DSN=PROD.COBOL.RPT.TRUNCRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//EMPX     DD DSN=PROD.COBOL.EXTRACT.EMPX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
