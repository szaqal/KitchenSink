@@ -0,0 +1,9 @@
+//PICTCLS JOB (ACCTNO),'RUN PICTURE_CLAUSES',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/picture_clauses.cob (PROGRAM-ID testing,
+//* load PICTCLS). No file I/O - console DISPLAY output only.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PICTCLS
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
