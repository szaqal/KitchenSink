@@ -0,0 +1,18 @@
+//ZERO1   JOB (ACCTNO),'RUN 01.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/01.cob (PROGRAM-ID Init, load module ZERO1)
+//* Now a health-check step: opens EMPLOYEE-MASTER to confirm
+//* catalog access and checks SIGNCTL's presence before the rest
+//* of the Init batch stream runs. EMPLOYEE and SIGNCTL are opened
+//* by hardcoded relative paths rather than cataloged DSNs, so the
+//* DDs below document the equivalent cataloged datasets for a
+//* ported build.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ZERO1
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//EMPLOYEE DD DSN=PROD.COBOL.DATA.EMPLOYEE,DISP=SHR
+//SIGNCTL  DD *
+OPER1   PASS1
+/*
