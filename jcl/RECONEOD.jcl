@@ -0,0 +1,23 @@
+//RECONEOD JOB (ACCTNO),'RUN RECONEOD.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/reconeod.cob (PROGRAM-ID RECONEOD).
+//* End-of-day reconciliation: compares this run's record counts
+//* across the ZERO2W employee-write extract (EMPX), the MOVEOFW
+//* account extract (ACCTX) and the TABLESW Users extract (USERX),
+//* and reports any mismatch. Run this after PIPELINE, which is the
+//* only job that CALLs ZERO2W, MOVEOFW and TABLESW together in one
+//* run - not after INITBTCH, whose chain never CALLs MOVEOFW, which
+//* would leave ACCTX holding a prior, unrelated run's data instead
+//* of this run's own output. EMPX is read here rather than the
+//* EMPLOYEE-MASTER file itself: EMPLOYEE-MASTER accumulates across
+//* every historical run, while EMPX/ACCTX/USERX are all rewritten
+//* from scratch each run, so this run's activity is what EMPX
+//* actually captures.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RECONEOD
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//EMPX     DD DSN=PROD.COBOL.EXTRACT.EMPX,DISP=SHR
+//ACCTX    DD DSN=PROD.COBOL.DATA.ACCTX,DISP=SHR
+//USERX    DD DSN=PROD.COBOL.EXTRACT.USERX,DISP=SHR
