@@ -0,0 +1,16 @@
+//COMPCNV JOB (ACCTNO),'RUN COMPCNV.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/compcnv.cob (PROGRAM-ID COMPCNV)
+//* DISPLAY-EXTRACT/COMP3-EXTRACT are opened by hardcoded relative
+//* path rather than cataloged DSNs; DDs below document the
+//* equivalent cataloged datasets for a ported build.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COMPCNV
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//DISPEXT  DD DSN=PROD.COBOL.DATA.DISPEXT,DISP=SHR
+//COMP3EXT DD DSN=PROD.COBOL.DATA.COMP3EXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
