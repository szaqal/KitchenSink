@@ -0,0 +1,9 @@
+//BENCHCMP JOB (ACCTNO),'RUN BENCHCMP.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for programming/Cobol/benchcmp.cob (PROGRAM-ID
+//* BENCHCMP). No file I/O - console DISPLAY output only.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BENCHCMP
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
