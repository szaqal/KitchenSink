@@ -0,0 +1,60 @@
+//INITBTCH JOB (ACCTNO),'RUN INITBTCH.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/initbtch.cob (PROGRAM-ID INITBTCH).
+//* CALLs ZERO1/ZERO2W/REDEFIN/TABLESW/EVALUATW/FIGURATW/STORAGE/
+//* VALUEGRP in sequence from STEPLIB, stopping the chain at the
+//* first non-zero RETURN-CODE, so this step's DDs cover the union
+//* of DDs those programs open directly. ZERO2W/TABLESW/EVALUATW/
+//* FIGURATW are the LINKAGE-based worker modules behind the
+//* ZERO2/TABLES/EVALUATE/FIGURATV standalone mains, which build
+//* with no USING clause and so can't take parameters themselves.
+//* SIGNCTL supplies the operator-id/password card ZERO2W hands to
+//* CALLed SIGNON.
+//* BALRPT is the end-of-suite control-total report: records read,
+//* records written and exceptions raised by ZERO2/TABLES/EVALUATE/
+//* FIGURATV, plus a SUITE total line. EMPX is the per-run
+//* employee-write count extract RECONEOD reads (see
+//* copybooks/EMP-COUNT-EXTRACT-REC.cpy). INITCKPT is the step-level
+//* restart checkpoint; resubmitting this job after an abend skips
+//* every step already recorded there instead of rerunning them.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=INITBTCH
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SIGNCTL  DD *
+OPER1   PASS1
+/*
+//EMPLOYEE DD DSN=PROD.COBOL.DATA.EMPLOYEE,DISP=SHR
+//TRUNCRPT DD DSN=PROD.COBOL.RPT.TRUNCRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//EMPX     DD DSN=PROD.COBOL.EXTRACT.EMPX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
+//EVALAUDI DD DSN=PROD.COBOL.LOG.EVALAUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//EVALEXCP DD DSN=PROD.COBOL.LOG.EVALEXCP,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//BALRPT   DD DSN=PROD.COBOL.RPT.BALRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//USERX    DD DSN=PROD.COBOL.EXTRACT.USERX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=5)
+//GRIDX    DD DSN=PROD.COBOL.EXTRACT.GRIDX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
+//INITCKPT DD DSN=PROD.COBOL.CKPT.INITBTCH,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=2)
