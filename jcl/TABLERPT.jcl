@@ -0,0 +1,19 @@
+//TABLERPT JOB (ACCTNO),'RUN TABLERPT.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/tablerpt.cob (PROGRAM-ID TABLERPT)
+//* GRIDX is the Tbl/Row/Coll/Item grid extract TABLES writes (see
+//* copybooks/GRID-EXTRACT-REC.cpy); run TABLES first so this
+//* report reflects what it actually populated.
+//* GRID-REPORT is opened by a hardcoded relative path rather than
+//* a cataloged DSN; DD below documents the equivalent cataloged
+//* dataset.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TABLERPT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//GRIDX    DD DSN=PROD.COBOL.EXTRACT.GRIDX,DISP=SHR
+//TABLERPT DD DSN=PROD.COBOL.RPT.TABLERPT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=133)
