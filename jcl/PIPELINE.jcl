@@ -0,0 +1,45 @@
+//PIPELINE JOB (ACCTNO),'RUN PIPELINE.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/pipeline.cob (PROGRAM-ID PIPELINE).
+//* CALLs the ZERO2W, MOVEOFW and TABLESW worker modules from
+//* STEPLIB (the LINKAGE-based logic behind the ZERO2/MOVEOF/TABLES
+//* standalone mains, which build with no USING clause and so can't
+//* take parameters themselves), so this single step's DDs cover
+//* the union of DDs those three programs open directly: EMPLOYEE/
+//* TRUNCRPT/EMPX (ZERO2W), SYSIN and ACCTX (MOVEOFW, for the SSN
+//* card and its validated-account extract), and USERX/GRIDX
+//* (TABLESW).
+//* SIGNCTL supplies the operator-id/password card CALLed SIGNON
+//* checks.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PIPELINE
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SIGNCTL  DD *
+OPER1   PASS1
+/*
+//EMPLOYEE DD DSN=PROD.COBOL.DATA.EMPLOYEE,DISP=SHR
+//TRUNCRPT DD DSN=PROD.COBOL.RPT.TRUNCRPT,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=80)
+//EMPX     DD DSN=PROD.COBOL.EXTRACT.EMPX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
+//USERX    DD DSN=PROD.COBOL.EXTRACT.USERX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=5)
+//GRIDX    DD DSN=PROD.COBOL.EXTRACT.GRIDX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
+//ACCTX    DD DSN=PROD.COBOL.DATA.ACCTX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=9)
+//SYSIN    DD *
+123456782
+/*
