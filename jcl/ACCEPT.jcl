@@ -0,0 +1,13 @@
+//ACCEPT  JOB (ACCTNO),'RUN ACCEPT.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/accept.cob (PROGRAM-ID hello, load ACCEPT)
+//* PARM carries the JCL-PARM switch; if omitted the program falls
+//* back to reading the SYSIN control card, then defaults to "N".
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ACCEPT,PARM='Y'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+Y
+/*
