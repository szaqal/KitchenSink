@@ -0,0 +1,23 @@
+//TABLES  JOB (ACCTNO),'RUN TABLES.COB',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* Run deck for Cobol/tables.cob (PROGRAM-ID Init, load TABLES).
+//* TABLES is a thin main with no USING clause; the actual
+//* Users/Tbl-grid logic is dynamically CALLed from TABLESW, so the
+//* LOADLIB below must carry that module too.
+//* USERX is the fixed-format Users-table extract for the HR
+//* system's nightly load job (see copybooks/USER-EXTRACT-REC.cpy).
+//* GRIDX is the Tbl/Row/Coll/Item grid extract TABLERPT reads (see
+//* copybooks/GRID-EXTRACT-REC.cpy).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TABLES
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//USERX    DD DSN=PROD.COBOL.EXTRACT.USERX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=5)
+//GRIDX    DD DSN=PROD.COBOL.EXTRACT.GRIDX,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=4)
