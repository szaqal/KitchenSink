@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INITBTCH.
+      * Sequences the whole PROGRAM-ID Init family - 01.cob, 02.cob,
+      * redefines.cob, tables.cob, evaluate.cob, figurative.cob,
+      * storage.cob and value_group.cob - as one coordinated batch
+      * job instead of eight separately run steps. CALL literals
+      * match the PGM= load-module names from the jcl/ run decks,
+      * except ZERO2/TABLES/EVALUATE/FIGURATV, whose standalone
+      * mains build with no USING clause and so are CALLed here as
+      * their W-suffixed worker modules (ZERO2W/TABLESW/EVALUATW/
+      * FIGURATW) instead, which carry the LINKAGE SECTION.
+      * Stops the chain on the first step that sets a non-zero
+      * RETURN-CODE and reports which step failed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BALANCE-REPORT ASSIGN TO "Cobol/data/BALRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALANCE-REPORT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "INITCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BALANCE-REPORT.
+       01 BALANCE-REPORT-LINE PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC              PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01 WS-BALANCE-REPORT-STATUS    PIC XX VALUE "00".
+      * Step-level restart checkpoint: the number of the last step
+      * that completed successfully. Resubmitting the job re-reads
+      * this and skips every step at or below it, per perform.cob's
+      * iteration-checkpoint precedent, applied here at step grain
+      * instead of loop-iteration grain.
+       01 WS-CHECKPOINT-STATUS        PIC XX VALUE "00".
+       01 WS-STEP-NUMBER              PIC 9(2) VALUE 0.
+       01 WS-RESTART-STEP             PIC 9(2) VALUE 1.
+       01 WS-BATCH-EMPLOYEE-NUMBER    PIC 9(6) VALUE 0.
+       01 WS-BATCH-USER-COUNT         PIC 9(3) VALUE 0.
+       01 WS-BATCH-STEP-NAME          PIC X(8) VALUE SPACES.
+       01 WS-BATCH-FAILED-SWITCH      PIC X VALUE 'N'.
+           88 BATCH-STEP-FAILED            VALUE 'Y'.
+           88 BATCH-STEP-OK                VALUE 'N'.
+
+      * Per-program control totals for the end-of-suite balancing
+      * report, and the running suite totals across all four.
+       01 WS-02-RECORDS-READ          PIC 9(4) VALUE 0.
+       01 WS-02-RECORDS-WRITTEN       PIC 9(4) VALUE 0.
+       01 WS-02-EXCEPTIONS-RAISED     PIC 9(4) VALUE 0.
+       01 WS-TABLES-RECORDS-WRITTEN   PIC 9(4) VALUE 0.
+       01 WS-TABLES-EXCEPTIONS-RAISED PIC 9(4) VALUE 0.
+       01 WS-EVAL-RECORDS-WRITTEN     PIC 9(4) VALUE 0.
+       01 WS-EVAL-EXCEPTIONS-RAISED   PIC 9(4) VALUE 0.
+       01 WS-FIG-EXCEPTIONS-RAISED    PIC 9(4) VALUE 0.
+
+       01 WS-SUITE-RECORDS-READ       PIC 9(5) VALUE 0.
+       01 WS-SUITE-RECORDS-WRITTEN    PIC 9(5) VALUE 0.
+       01 WS-SUITE-EXCEPTIONS-RAISED  PIC 9(5) VALUE 0.
+
+       01 WS-BAL-PROGRAM-NAME         PIC X(8).
+       01 WS-BAL-READ-DISPLAY         PIC ZZZZ9.
+       01 WS-BAL-WRITTEN-DISPLAY      PIC ZZZZ9.
+       01 WS-BAL-EXCEPT-DISPLAY       PIC ZZZZ9.
+       01 WS-BAL-LINE                 PIC X(80) VALUE SPACES.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE "INITBTCH" TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           SET BATCH-STEP-OK TO TRUE.
+           PERFORM Restart-From-Checkpoint.
+
+           MOVE 1 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "ZERO1" TO WS-BATCH-STEP-NAME
+               CALL "ZERO1"
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 2 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "ZERO2" TO WS-BATCH-STEP-NAME
+               CALL "ZERO2W" USING WS-BATCH-EMPLOYEE-NUMBER
+                   WS-02-RECORDS-READ WS-02-RECORDS-WRITTEN
+                   WS-02-EXCEPTIONS-RAISED
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 3 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "REDEFIN" TO WS-BATCH-STEP-NAME
+               CALL "REDEFIN"
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 4 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "TABLES" TO WS-BATCH-STEP-NAME
+               CALL "TABLESW" USING WS-BATCH-USER-COUNT
+                   WS-TABLES-RECORDS-WRITTEN WS-TABLES-EXCEPTIONS-RAISED
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 5 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "EVALUATE" TO WS-BATCH-STEP-NAME
+               CALL "EVALUATW" USING WS-EVAL-RECORDS-WRITTEN
+                   WS-EVAL-EXCEPTIONS-RAISED
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 6 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "FIGURATV" TO WS-BATCH-STEP-NAME
+               CALL "FIGURATW" USING WS-FIG-EXCEPTIONS-RAISED
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 7 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "STORAGE" TO WS-BATCH-STEP-NAME
+               CALL "STORAGE"
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           MOVE 8 TO WS-STEP-NUMBER.
+           IF BATCH-STEP-OK AND WS-STEP-NUMBER >= WS-RESTART-STEP
+               MOVE "VALUEGRP" TO WS-BATCH-STEP-NAME
+               CALL "VALUEGRP"
+               PERFORM Check-Step-Result
+           ELSE
+               PERFORM Display-Step-Skipped
+           END-IF.
+
+           PERFORM Write-Balancing-Report.
+
+           IF BATCH-STEP-FAILED
+               DISPLAY "INIT BATCH FAILED AT STEP:" WS-BATCH-STEP-NAME
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "INIT BATCH COMPLETE - ALL STEPS OK"
+               PERFORM Reset-Checkpoint
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       Check-Step-Result.
+           IF RETURN-CODE NOT = 0
+               SET BATCH-STEP-FAILED TO TRUE
+               DISPLAY "STEP FAILED:" WS-BATCH-STEP-NAME
+                       " RC=" RETURN-CODE
+           ELSE
+               PERFORM Write-Checkpoint
+           END-IF.
+
+       Display-Step-Skipped.
+           IF BATCH-STEP-OK
+               DISPLAY "STEP SKIPPED (ALREADY COMPLETE):"
+                       WS-STEP-NUMBER
+           END-IF.
+
+      * Reads the number of the last step that completed
+      * successfully on a prior run of this job; a resubmission
+      * resumes one step past it instead of rerunning steps 1-4
+      * just because a later step (e.g. FIGURATV) abended.
+       Restart-From-Checkpoint.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 1 TO WS-RESTART-STEP
+                   NOT AT END
+                       COMPUTE WS-RESTART-STEP = CHECKPOINT-REC + 1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 1 TO WS-RESTART-STEP
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-STEP-NUMBER TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * A clean end-to-end run clears the checkpoint so the next
+      * fresh submission starts at step 1 instead of skipping
+      * everything because the last run's checkpoint is still there.
+       Reset-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * Single balancing point for operations: records read, records
+      * written and exceptions raised, broken down by which of
+      * 02/TABLES/EVALUATE/FIGURATV produced them, plus a suite total.
+       Write-Balancing-Report.
+           OPEN EXTEND BALANCE-REPORT.
+           IF WS-BALANCE-REPORT-STATUS = "05"
+               OR WS-BALANCE-REPORT-STATUS = "35"
+               CLOSE BALANCE-REPORT
+               OPEN OUTPUT BALANCE-REPORT
+           END-IF.
+
+           MOVE "ZERO2"    TO WS-BAL-PROGRAM-NAME.
+           MOVE WS-02-RECORDS-READ      TO WS-BAL-READ-DISPLAY.
+           MOVE WS-02-RECORDS-WRITTEN   TO WS-BAL-WRITTEN-DISPLAY.
+           MOVE WS-02-EXCEPTIONS-RAISED TO WS-BAL-EXCEPT-DISPLAY.
+           PERFORM Write-Balance-Line.
+
+           MOVE "TABLES"   TO WS-BAL-PROGRAM-NAME.
+           MOVE 0                            TO WS-BAL-READ-DISPLAY.
+           MOVE WS-TABLES-RECORDS-WRITTEN     TO WS-BAL-WRITTEN-DISPLAY.
+           MOVE WS-TABLES-EXCEPTIONS-RAISED   TO WS-BAL-EXCEPT-DISPLAY.
+           PERFORM Write-Balance-Line.
+
+           MOVE "EVALUATE" TO WS-BAL-PROGRAM-NAME.
+           MOVE 0                            TO WS-BAL-READ-DISPLAY.
+           MOVE WS-EVAL-RECORDS-WRITTEN       TO WS-BAL-WRITTEN-DISPLAY.
+           MOVE WS-EVAL-EXCEPTIONS-RAISED     TO WS-BAL-EXCEPT-DISPLAY.
+           PERFORM Write-Balance-Line.
+
+           MOVE "FIGURATV" TO WS-BAL-PROGRAM-NAME.
+           MOVE 0                         TO WS-BAL-READ-DISPLAY.
+           MOVE 0                         TO WS-BAL-WRITTEN-DISPLAY.
+           MOVE WS-FIG-EXCEPTIONS-RAISED  TO WS-BAL-EXCEPT-DISPLAY.
+           PERFORM Write-Balance-Line.
+
+           COMPUTE WS-SUITE-RECORDS-READ =
+               WS-02-RECORDS-READ.
+           COMPUTE WS-SUITE-RECORDS-WRITTEN =
+               WS-02-RECORDS-WRITTEN + WS-TABLES-RECORDS-WRITTEN
+               + WS-EVAL-RECORDS-WRITTEN.
+           COMPUTE WS-SUITE-EXCEPTIONS-RAISED =
+               WS-02-EXCEPTIONS-RAISED + WS-TABLES-EXCEPTIONS-RAISED
+               + WS-EVAL-EXCEPTIONS-RAISED + WS-FIG-EXCEPTIONS-RAISED.
+
+           MOVE "SUITE"    TO WS-BAL-PROGRAM-NAME.
+           MOVE WS-SUITE-RECORDS-READ     TO WS-BAL-READ-DISPLAY.
+           MOVE WS-SUITE-RECORDS-WRITTEN  TO WS-BAL-WRITTEN-DISPLAY.
+           MOVE WS-SUITE-EXCEPTIONS-RAISED TO WS-BAL-EXCEPT-DISPLAY.
+           PERFORM Write-Balance-Line.
+
+           CLOSE BALANCE-REPORT.
+
+       Write-Balance-Line.
+           STRING WS-BAL-PROGRAM-NAME
+                   " READ:"      WS-BAL-READ-DISPLAY
+                   " WRITTEN:"   WS-BAL-WRITTEN-DISPLAY
+                   " EXCEPTIONS:" WS-BAL-EXCEPT-DISPLAY
+               DELIMITED BY SIZE INTO WS-BAL-LINE
+           MOVE WS-BAL-LINE TO BALANCE-REPORT-LINE
+           WRITE BALANCE-REPORT-LINE.
+           DISPLAY BALANCE-REPORT-LINE.
