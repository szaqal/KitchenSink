@@ -2,12 +2,96 @@
         Program-ID. Init.
       *  Author. Pawel.
 
-      *Any data items that have VALUE clauses are initialized to the appropriate value at that time. 
+      *Any data items that have VALUE clauses are initialized to the appropriate value at that time.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER ASSIGN TO "Cobol/data/EMPLOYEE.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EM-EMPLOYEE-NUMBER
+                FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+            SELECT SIGNON-CARD ASSIGN TO "SIGNCTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-SIGNON-CARD-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-MASTER.
+        01 EMPLOYEE-MASTER-REC.
+            COPY EMPLOYEE-REC.
+
+        FD  SIGNON-CARD.
+        01 SIGNON-CARD-LINE            PIC X(20).
+
         WORKING-STORAGE SECTION.
         01 Test-String PIC X(5) VALUE 'HELLO'.
 
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+      * Health-check step run at the front of the Init batch stream
+      * (step ZERO1). Confirms the environment the rest of the job
+      * stream depends on is actually usable before anything else
+      * runs: catalog access, represented by opening the EMPLOYEE-
+      * MASTER indexed master, and the presence of a required
+      * control file, SIGNCTL, that SIGNON needs downstream.
+        01 WS-EMPLOYEE-MASTER-STATUS   PIC XX VALUE "00".
+        01 WS-SIGNON-CARD-STATUS       PIC XX VALUE "00".
+        01 WS-HEALTH-FAILED-SWITCH     PIC X VALUE 'N'.
+            88 HEALTH-CHECK-FAILED           VALUE 'Y'.
+            88 HEALTH-CHECK-OK               VALUE 'N'.
 
         PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "ZERO1"    TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
            DISPLAY Test-String.
-           STOP RUN.
\ No newline at end of file
+           PERFORM Run-Health-Check.
+           GOBACK.
+
+      * Catalog access - can the required master file even be
+      * opened. A clean "00" or the "not found yet" statuses ("05"/
+      * "35", expected on a brand-new environment before ZERO2 has
+      * ever written a record) both count as catalog access working;
+      * anything else (permissions, bad dataset, I/O error) fails.
+        Check-Catalog-Access.
+            OPEN INPUT EMPLOYEE-MASTER
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+                OR WS-EMPLOYEE-MASTER-STATUS = "05"
+                OR WS-EMPLOYEE-MASTER-STATUS = "35"
+                DISPLAY "HEALTH CHECK - CATALOG ACCESS:     PASS"
+            ELSE
+                SET HEALTH-CHECK-FAILED TO TRUE
+                DISPLAY "HEALTH CHECK - CATALOG ACCESS:     FAIL - "
+                        WS-EMPLOYEE-MASTER-STATUS
+            END-IF
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+                CLOSE EMPLOYEE-MASTER
+            END-IF.
+
+      * Required file presence - SIGNCTL must exist for SIGNON to
+      * authorize later steps in the batch stream.
+        Check-Required-File.
+            OPEN INPUT SIGNON-CARD
+            IF WS-SIGNON-CARD-STATUS = "00"
+                DISPLAY "HEALTH CHECK - SIGNCTL PRESENT:    PASS"
+                CLOSE SIGNON-CARD
+            ELSE
+                SET HEALTH-CHECK-FAILED TO TRUE
+                DISPLAY "HEALTH CHECK - SIGNCTL PRESENT:    FAIL - "
+                        WS-SIGNON-CARD-STATUS
+            END-IF.
+
+        Run-Health-Check.
+            SET HEALTH-CHECK-OK TO TRUE
+            PERFORM Check-Catalog-Access
+            PERFORM Check-Required-File
+
+            IF HEALTH-CHECK-FAILED
+                DISPLAY "HEALTH CHECK REPORT: FAIL"
+                MOVE 4 TO RETURN-CODE
+            ELSE
+                DISPLAY "HEALTH CHECK REPORT: PASS"
+            END-IF.
