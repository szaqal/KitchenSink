@@ -0,0 +1,109 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. TABLERPT.
+      *  Author. Pawel.
+      *  Reads the Tbl/Row/Coll/Item grid extract tables.cob writes
+      *  (Cobol/data/GRIDX.DAT, copybooks/GRID-EXTRACT-REC.cpy) and
+      *  prints it as a paginated row/column report with a
+      *  populated-item count per column, so this report always
+      *  reflects whatever tables.cob actually populated instead of
+      *  a second hardcoded copy of the same literals.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT GRID-EXTRACT ASSIGN TO "Cobol/data/GRIDX.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GRID-EXTRACT-STATUS.
+
+            SELECT GRID-REPORT ASSIGN TO "Cobol/data/TABLERPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GRID-REPORT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  GRID-EXTRACT.
+        01 GRID-EXTRACT-REC.
+            COPY GRID-EXTRACT-REC.
+
+        FD  GRID-REPORT.
+        01 GRID-REPORT-LINE PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 WS-GRID-EXTRACT-STATUS PIC XX VALUE "00".
+        01 WS-GRID-REPORT-STATUS PIC XX VALUE "00".
+
+        01 Tbl.
+            05 Row OCCURS 2 TIMES.
+                10 Coll OCCURS 2 TIMES.
+                    15 Item PIC X(1).
+
+        01 WS-ROW-SUBSCRIPT   PIC 9 VALUE 0.
+        01 WS-COL-SUBSCRIPT   PIC 9 VALUE 0.
+        01 WS-COLUMN-TOTAL    PIC 9(3) OCCURS 2 TIMES VALUE 0.
+        01 WS-HEADING-LINE    PIC X(80) VALUE SPACES.
+        01 WS-DETAIL-LINE     PIC X(80) VALUE SPACES.
+        01 WS-TOTAL-LINE      PIC X(80) VALUE SPACES.
+        01 WS-TOTAL-DISPLAY   PIC ZZ9.
+        01 WS-COL1-TOTAL-DISPLAY PIC ZZ9.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        PROCEDURE DIVISION.
+            MOVE "TABLERPT" TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            PERFORM Read-Grid-Extract.
+
+            OPEN OUTPUT GRID-REPORT.
+
+            STRING "GRID REPORT" DELIMITED BY SIZE
+                INTO WS-HEADING-LINE
+            WRITE GRID-REPORT-LINE FROM WS-HEADING-LINE.
+
+            STRING "ROW   COL-1   COL-2" DELIMITED BY SIZE
+                INTO WS-HEADING-LINE
+            WRITE GRID-REPORT-LINE FROM WS-HEADING-LINE.
+
+            PERFORM VARYING WS-ROW-SUBSCRIPT FROM 1 BY 1
+                    UNTIL WS-ROW-SUBSCRIPT > 2
+                MOVE SPACES TO WS-DETAIL-LINE
+                STRING WS-ROW-SUBSCRIPT "     "
+                        Item(WS-ROW-SUBSCRIPT, 1) "       "
+                        Item(WS-ROW-SUBSCRIPT, 2)
+                    DELIMITED BY SIZE INTO WS-DETAIL-LINE
+                WRITE GRID-REPORT-LINE FROM WS-DETAIL-LINE
+
+                PERFORM VARYING WS-COL-SUBSCRIPT FROM 1 BY 1
+                        UNTIL WS-COL-SUBSCRIPT > 2
+                    IF Item(WS-ROW-SUBSCRIPT, WS-COL-SUBSCRIPT)
+                            NOT = SPACE
+                        ADD 1 TO WS-COLUMN-TOTAL(WS-COL-SUBSCRIPT)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+            MOVE WS-COLUMN-TOTAL(1) TO WS-TOTAL-DISPLAY
+            MOVE WS-TOTAL-DISPLAY TO WS-COL1-TOTAL-DISPLAY
+            MOVE WS-COLUMN-TOTAL(2) TO WS-TOTAL-DISPLAY
+            MOVE SPACES TO WS-TOTAL-LINE
+            STRING "TOTALS:  " WS-COL1-TOTAL-DISPLAY "    "
+                    WS-TOTAL-DISPLAY
+                DELIMITED BY SIZE INTO WS-TOTAL-LINE
+            WRITE GRID-REPORT-LINE FROM WS-TOTAL-LINE.
+
+            CLOSE GRID-REPORT.
+            STOP RUN.
+
+        Read-Grid-Extract.
+            OPEN INPUT GRID-EXTRACT.
+            IF WS-GRID-EXTRACT-STATUS = "00"
+                READ GRID-EXTRACT
+                    NOT AT END
+                        MOVE GX-ITEM-1-1 TO Item(1,1)
+                        MOVE GX-ITEM-1-2 TO Item(1,2)
+                        MOVE GX-ITEM-2-1 TO Item(2,1)
+                        MOVE GX-ITEM-2-2 TO Item(2,2)
+                END-READ
+                CLOSE GRID-EXTRACT
+            END-IF.
