@@ -1,12 +1,18 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
+      * The SSN-validation/check-digit/account-extract logic lives
+      * in MOVEOFW (Cobol/moveofw.cob), which has a LINKAGE SECTION
+      * so PIPELINE can CALL it directly. This module is the thin
+      * standalone entry point jcl/MOVEOF.jcl runs (PGM=MOVEOF, no
+      * USING clause, so it builds as a plain executable main); it
+      * just hands MOVEOFW the standalone defaults and lets it do
+      * the real work.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ACCT-REC-KEY.
-           05 SSN       PIC X             VALUE "N".
-       77 SOME-VALUE                  PIC X             VALUE "N".
+       01 WS-SSN-PARM                 PIC 9(9) VALUE 0.
+       01 WS-ACCT-KEY-OUT.
+           COPY ACCT-KEY.
+
        PROCEDURE DIVISION.
-           ACCEPT SOME-VALUE
-           MOVE SOME-VALUE TO SSN OF ACCT-REC-KEY
-           DISPLAY "VALUE:"SSN OF ACCT-REC-KEY
+           CALL "MOVEOFW" USING WS-SSN-PARM WS-ACCT-KEY-OUT.
            STOP RUN.
