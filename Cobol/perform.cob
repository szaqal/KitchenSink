@@ -1,12 +1,107 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
       *PROGRAMMER. Somebody
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "PERFCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CONTROL-CARD ASSIGN TO "PERFCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC              PIC 9(8).
+
+       FD  CONTROL-CARD.
+       01 CONTROL-CARD-REC            PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 I PIC 99 COMP-5.
+       01 I                           PIC 9(8) COMP-5.
+       01 WS-CHECKPOINT-STATUS        PIC XX   VALUE "00".
+       01 WS-CHECKPOINT-INTERVAL      PIC 9(4) VALUE 2.
+       01 WS-RESTART-START            PIC 9(8) VALUE 1.
+       01 WS-CONTROL-CARD-STATUS      PIC XX   VALUE "00".
+       01 WS-LOOP-LIMIT               PIC 9(8) VALUE 10.
+       01 WS-ITERATION-COUNT          PIC 9(8) VALUE 0.
+       01 WS-START-TIME               PIC 9(8).
+       01 WS-END-TIME                 PIC 9(8).
+       01 WS-ELAPSED-TIME             PIC 9(8).
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+           MOVE "PERFORM"  TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           PERFORM Read-Control-Card.
+           PERFORM Restart-From-Checkpoint.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM VARYING I FROM WS-RESTART-START BY 1
+                   UNTIL I > WS-LOOP-LIMIT
              DISPLAY 'a'
+             ADD 1 TO WS-ITERATION-COUNT
+             IF FUNCTION MOD(I, WS-CHECKPOINT-INTERVAL) = 0
+                 PERFORM Write-Checkpoint
+             END-IF
            END-PERFORM.
+           PERFORM Reset-Checkpoint.
+           ACCEPT WS-END-TIME FROM TIME.
+           COMPUTE WS-ELAPSED-TIME = WS-END-TIME - WS-START-TIME.
            DISPLAY I.
+           DISPLAY "ITERATIONS RUN:   "WS-ITERATION-COUNT.
+           DISPLAY "ELAPSED HHMMSSHH: "WS-ELAPSED-TIME.
            STOP RUN.
+
+      * The loop's upper bound is a JCL-style control card so a
+      * larger run's limit doesn't require a recompile; missing or
+      * unreadable means the original 10-iteration default applies.
+       Read-Control-Card.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CONTROL-CARD-STATUS = "00"
+               READ CONTROL-CARD
+                   AT END
+                       MOVE 10 TO WS-LOOP-LIMIT
+                   NOT AT END
+                       MOVE CONTROL-CARD-REC TO WS-LOOP-LIMIT
+               END-READ
+               CLOSE CONTROL-CARD
+           ELSE
+               MOVE 10 TO WS-LOOP-LIMIT
+           END-IF.
+
+      * Resumes a step that abended mid-run: reads the iteration
+      * number most recently checkpointed and restarts one past it,
+      * instead of starting the whole loop over from 1.
+       Restart-From-Checkpoint.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 1 TO WS-RESTART-START
+                   NOT AT END
+                       COMPUTE WS-RESTART-START =
+                           CHECKPOINT-REC + 1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 1 TO WS-RESTART-START
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE I TO CHECKPOINT-REC
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      * Clears the checkpoint once the loop reaches its limit on a
+      * normal run, the same way initbtch.cob resets its step
+      * checkpoint on a full successful chain; otherwise the next
+      * normal run would read back the final checkpointed iteration,
+      * restart one past the loop limit, and perform zero iterations.
+       Reset-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
