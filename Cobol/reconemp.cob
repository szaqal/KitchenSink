@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONEMP.
+      * Reconciles 02.cob's named-field Employee view against a
+      * REDEFINES overlay of the same EMPLOYEE-REC bytes, so a
+      * REDEFINES offset drifting out of sync with the named-field
+      * layout gets caught here instead of corrupting a report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "Cobol/data/EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-EMPLOYEE-NUMBER
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01 EMPLOYEE-MASTER-REC.
+           COPY EMPLOYEE-REC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-MASTER-STATUS   PIC XX VALUE "00".
+
+       01 Employee.
+           COPY EMPLOYEE-REC
+               REPLACING EM-EMPLOYEE-NUMBER BY Employee-Number
+                         EM-FIRST-NAME      BY First-Name
+                         EM-LAST-NAME       BY Last-Name
+                         EM-HIRE-DATE       BY Hire-Date.
+
+      * Same 44 bytes as Employee above, sliced by a second,
+      * independently-named set of fields - the REDEFINES view.
+       01 EmployeeData REDEFINES Employee.
+           05 RD-EMPLOYEE-NUMBER      PIC 9(6).
+           05 RD-FIRST-NAME           PIC X(15).
+           05 RD-LAST-NAME            PIC X(15).
+           05 RD-HIRE-DATE            PIC 9(8).
+
+       01 WS-MISMATCH-SWITCH          PIC X VALUE 'N'.
+           88 RECORDS-MATCH                VALUE 'N'.
+           88 RECORDS-MISMATCH             VALUE 'Y'.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "RECONEMP" TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           PERFORM Load-Employee-Record.
+           PERFORM Reconcile-Views.
+
+           IF RECORDS-MISMATCH
+               DISPLAY "RECONCILIATION FAILED - VIEWS DISAGREE"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "RECONCILIATION OK - VIEWS AGREE"
+           END-IF.
+
+           GOBACK.
+
+       Load-Employee-Record.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-EMPLOYEE-MASTER-STATUS = "00"
+               READ EMPLOYEE-MASTER NEXT RECORD
+                   AT END
+                       PERFORM Load-Default-Employee
+                   NOT AT END
+                       MOVE EM-EMPLOYEE-NUMBER TO Employee-Number
+                       MOVE EM-FIRST-NAME      TO First-Name
+                       MOVE EM-LAST-NAME       TO Last-Name
+                       MOVE EM-HIRE-DATE       TO Hire-Date
+               END-READ
+               CLOSE EMPLOYEE-MASTER
+           ELSE
+               PERFORM Load-Default-Employee
+           END-IF.
+
+       Load-Default-Employee.
+           MOVE 1001       TO Employee-Number.
+           MOVE "SAMPLE"    TO First-Name.
+           MOVE "EMPLOYEE"  TO Last-Name.
+           MOVE 20260101    TO Hire-Date.
+
+       Reconcile-Views.
+           SET RECORDS-MATCH TO TRUE.
+           IF Employee-Number NOT = RD-EMPLOYEE-NUMBER
+               SET RECORDS-MISMATCH TO TRUE
+               DISPLAY "MISMATCH - EMPLOYEE-NUMBER:" Employee-Number
+                       " VS " RD-EMPLOYEE-NUMBER
+           END-IF.
+           IF First-Name NOT = RD-FIRST-NAME
+               SET RECORDS-MISMATCH TO TRUE
+               DISPLAY "MISMATCH - FIRST-NAME:" First-Name
+                       " VS " RD-FIRST-NAME
+           END-IF.
+           IF Last-Name NOT = RD-LAST-NAME
+               SET RECORDS-MISMATCH TO TRUE
+               DISPLAY "MISMATCH - LAST-NAME:" Last-Name
+                       " VS " RD-LAST-NAME
+           END-IF.
+           IF Hire-Date NOT = RD-HIRE-DATE
+               SET RECORDS-MISMATCH TO TRUE
+               DISPLAY "MISMATCH - HIRE-DATE:" Hire-Date
+                       " VS " RD-HIRE-DATE
+           END-IF.
