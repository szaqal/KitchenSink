@@ -12,7 +12,21 @@
        77 SOME-VALUE-5                PIC 9(4)             VALUE 1000.
        77 SOME-VALUE-6                PIC +Z,ZZZ,ZZ9.99    VALUE 100000.
        77 SOME-VALUE-7                PIC Z,ZZZ,ZZ9.99    VALUE 100000.
-       PROCEDURE DIVISION.          
+
+      * Masked SSN: the full number never prints in clear text on a
+      * report, only the literal dashes and the last four digits.
+       77 WS-SSN                      PIC 9(9)          VALUE 123456789.
+       77 WS-SSN-DISPLAY REDEFINES WS-SSN PIC X(9).
+       77 SOME-VALUE-8                PIC X(11)
+                                       VALUE "XXX-XX-0000".
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE "PICTCLS"  TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
            DISPLAY "SOME-VALUE-1:   "  SOME-VALUE-1.
            DISPLAY "SOME-VALUE-2:   "  SOME-VALUE-2.
            DISPLAY "SOME-VALUE-3:   "  SOME-VALUE-3.
@@ -20,4 +34,10 @@
            DISPLAY "SOME-VALUE-5:   "  SOME-VALUE-5.
            DISPLAY "SOME-VALUE-6:   "  SOME-VALUE-6.
            DISPLAY "SOME-VALUE-7:   "  SOME-VALUE-7.
-           STOP RUN.
\ No newline at end of file
+           PERFORM Mask-SSN.
+           DISPLAY "SOME-VALUE-8:   "  SOME-VALUE-8.
+           STOP RUN.
+
+       Mask-SSN.
+           MOVE "XXX-XX-" TO SOME-VALUE-8(1:7).
+           MOVE WS-SSN-DISPLAY(6:4) TO SOME-VALUE-8(8:4).
