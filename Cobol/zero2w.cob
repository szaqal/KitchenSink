@@ -0,0 +1,317 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. ZERO2W.
+      *  Author. Pawel.
+
+      *Any data items that have VALUE clauses are initialized to the appropriate value at that time.
+      * Holds the actual Employee-Add/Employee-Inquiry logic behind a
+      * LINKAGE SECTION interface so PIPELINE/INITBTCH can CALL it.
+      * ZERO2 (Cobol/02.cob) is the thin no-USING main compiled for
+      * the standalone jcl/ZERO2.jcl deck; it just CALLs this module.
+      * Splitting it this way is required because a program with a
+      * LINKAGE SECTION PROCEDURE DIVISION USING clause cannot also
+      * be built as a parameterless executable main.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE-MASTER ASSIGN TO "Cobol/data/EMPLOYEE.DAT"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS EM-EMPLOYEE-NUMBER
+                FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+
+            SELECT TRUNCATION-REPORT ASSIGN TO "Cobol/data/TRUNCRPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-TRUNCATION-REPORT-STATUS.
+
+      * Per-run employee-write count extract for RECONEOD; see
+      * copybooks/EMP-COUNT-EXTRACT-REC.cpy.
+            SELECT EMPLOYEE-COUNT-EXTRACT ASSIGN TO
+                "Cobol/data/EMPX.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EMPLOYEE-COUNT-EXTRACT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-MASTER.
+        01 EMPLOYEE-MASTER-REC.
+            COPY EMPLOYEE-REC.
+
+        FD  TRUNCATION-REPORT.
+        01 TRUNCATION-REPORT-LINE  PIC X(80).
+
+        FD  EMPLOYEE-COUNT-EXTRACT.
+        01 EMPLOYEE-COUNT-EXTRACT-REC.
+            COPY EMP-COUNT-EXTRACT-REC.
+
+        WORKING-STORAGE SECTION.
+        01 WS-TRUNCATION-REPORT-STATUS PIC XX VALUE "00".
+        01 WS-EMPLOYEE-COUNT-EXTRACT-STATUS PIC XX VALUE "00".
+        01 WS-TRUNC-SOURCE-LENGTH      PIC 9(4) VALUE 0.
+        01 WS-TRUNC-TARGET-LENGTH      PIC 9(4) VALUE 0.
+        01 WS-TRUNC-BYTES-LOST         PIC 9(4) VALUE 0.
+        01 WS-TRUNC-REPORT-DETAIL.
+            05 WS-TRUNC-SOURCE-NAME    PIC X(20).
+            05 WS-TRUNC-TARGET-NAME    PIC X(20).
+            05 WS-TRUNC-LOST-DISPLAY   PIC ZZZ9.
+        01 WS-TRUNCATION-LINE          PIC X(80) VALUE SPACES.
+
+        01 WS-EXCEPTION-REC.
+            COPY EXCEPTION-REC.
+
+      * A distinct top-level record, not a sub-field of
+      * WS-EXCEPTION-REC above - EMPLOYEE-MULTI.cpy opens its own
+      * 01 Employee-V2, which closes the WS-EXCEPTION-REC group per
+      * normal COBOL level-number rules.
+        COPY EMPLOYEE-MULTI.
+
+        01 WS-RECORD-VERSION           PIC X(2) VALUE 'V2'.
+        01 Test-String          PIC X(5) VALUE 'HELLO'.
+        01 Test-Copy-To         PIC X(5).
+        01 Test-Copy-To-Shorter PIC X(2).
+
+        01 WS-EMPLOYEE-MASTER-STATUS PIC XX VALUE "00".
+        01 WS-DUPLICATE-SWITCH       PIC X VALUE 'N'.
+            88 DUPLICATE-HIRE-FOUND        VALUE 'Y'.
+            88 NO-DUPLICATE-HIRE-FOUND     VALUE 'N'.
+
+        01 Employee.
+            COPY EMPLOYEE-REC
+                REPLACING EM-EMPLOYEE-NUMBER BY Employee-Number
+                          EM-FIRST-NAME      BY First-Name
+                          EM-LAST-NAME       BY Last-Name
+                          EM-HIRE-DATE       BY Hire-Date.
+
+        01 Employee-Display PIC X(20).
+
+        01 WS-RUN-MODE-PARM         PIC X(20) VALUE SPACES.
+        01 WS-RUN-MODE              PIC X VALUE 'A'.
+            88 MODE-IS-ADD               VALUE 'A'.
+            88 MODE-IS-INQUIRY           VALUE 'I'.
+        01 WS-INQUIRY-EMPLOYEE-NUMBER PIC 9(6) VALUE 0.
+        01 WS-INQUIRY-FOUND-SWITCH  PIC X VALUE 'N'.
+            88 INQUIRY-RECORD-FOUND      VALUE 'Y'.
+            88 INQUIRY-RECORD-NOT-FOUND  VALUE 'N'.
+
+        01 WS-OPERATOR-AUTHORIZED  PIC X VALUE 'N'.
+            88 OPERATOR-SIGNED-ON       VALUE 'Y'.
+            88 OPERATOR-NOT-SIGNED-ON   VALUE 'N'.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        LINKAGE SECTION.
+      * Lets the employee/account/table pipeline driver hand this
+      * program an employee number to add, instead of waiting on the
+      * COMMAND-LINE parm; zero/omitted means run standalone.
+        01 LS-EMPLOYEE-NUMBER       PIC 9(6).
+
+      * Control totals handed back to a CALLing driver for the
+      * end-of-suite balancing report; unused/discarded standalone.
+        01 LS-RECORDS-READ          PIC 9(4).
+        01 LS-RECORDS-WRITTEN       PIC 9(4).
+        01 LS-EXCEPTIONS-RAISED     PIC 9(4).
+
+        PROCEDURE DIVISION USING LS-EMPLOYEE-NUMBER
+                LS-RECORDS-READ LS-RECORDS-WRITTEN LS-EXCEPTIONS-RAISED.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO LS-RECORDS-READ.
+            MOVE 0 TO LS-RECORDS-WRITTEN.
+            MOVE 0 TO LS-EXCEPTIONS-RAISED.
+            MOVE "ZERO2"    TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            SET OPERATOR-NOT-SIGNED-ON TO TRUE.
+            CALL "SIGNON" USING WS-OPERATOR-AUTHORIZED.
+            IF WS-OPERATOR-AUTHORIZED = 'Y'
+                SET OPERATOR-SIGNED-ON TO TRUE
+            END-IF.
+
+            IF OPERATOR-NOT-SIGNED-ON
+                MOVE 12 TO RETURN-CODE
+                GOBACK
+            END-IF.
+
+            ACCEPT WS-RUN-MODE-PARM FROM COMMAND-LINE.
+            IF WS-RUN-MODE-PARM(1:1) = 'I'
+                SET MODE-IS-INQUIRY TO TRUE
+                MOVE WS-RUN-MODE-PARM(2:6) TO WS-INQUIRY-EMPLOYEE-NUMBER
+            ELSE
+                SET MODE-IS-ADD TO TRUE
+            END-IF.
+
+            IF LS-EMPLOYEE-NUMBER > 0
+                SET MODE-IS-ADD TO TRUE
+                MOVE LS-EMPLOYEE-NUMBER TO Employee-Number
+            END-IF.
+
+            EVALUATE TRUE
+                WHEN MODE-IS-INQUIRY
+                    PERFORM Employee-Inquiry
+                WHEN OTHER
+                    PERFORM Employee-Add-Run
+            END-EVALUATE.
+
+            PERFORM Write-Employee-Count-Extract.
+
+            GOBACK.
+
+        Employee-Inquiry.
+            SET INQUIRY-RECORD-NOT-FOUND TO TRUE
+            OPEN INPUT EMPLOYEE-MASTER
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+                MOVE WS-INQUIRY-EMPLOYEE-NUMBER TO EM-EMPLOYEE-NUMBER
+                READ EMPLOYEE-MASTER
+                    KEY IS EM-EMPLOYEE-NUMBER
+                    INVALID KEY
+                        DISPLAY "EMPLOYEE NOT FOUND:"
+                                WS-INQUIRY-EMPLOYEE-NUMBER
+                    NOT INVALID KEY
+                        SET INQUIRY-RECORD-FOUND TO TRUE
+                        ADD 1 TO LS-RECORDS-READ
+                        MOVE EM-EMPLOYEE-NUMBER TO Employee-Number
+                        MOVE EM-FIRST-NAME      TO First-Name
+                        MOVE EM-LAST-NAME       TO Last-Name
+                        MOVE EM-HIRE-DATE       TO Hire-Date
+                        MOVE Employee TO Employee-Display
+                        DISPLAY Employee-Display
+                        PERFORM Detect-Employee-Record-Version
+                END-READ
+                CLOSE EMPLOYEE-MASTER
+            ELSE
+                DISPLAY "EMPLOYEE MASTER NOT AVAILABLE:"
+                        WS-EMPLOYEE-MASTER-STATUS
+            END-IF.
+
+      * EMPLOYEE-MASTER predates the Employee-Number/Hire-Date fields
+      * added later; any record written before that re-keying still
+      * has Employee-Number defaulted to zero, so that's the V1/V2
+      * tell.
+       Detect-Employee-Record-Version.
+           MOVE EM-EMPLOYEE-NUMBER TO EV2-EMPLOYEE-NUMBER
+           MOVE EM-FIRST-NAME      TO EV2-FIRST-NAME
+           MOVE EM-LAST-NAME       TO EV2-LAST-NAME
+           MOVE EM-HIRE-DATE       TO EV2-HIRE-DATE
+           IF EV2-EMPLOYEE-NUMBER = 0
+               MOVE 'V1' TO WS-RECORD-VERSION
+               DISPLAY "LEGACY V1 RECORD - NAME ONLY:"
+                       EV1-FIRST-NAME " " EV1-LAST-NAME
+           ELSE
+               MOVE 'V2' TO WS-RECORD-VERSION
+               DISPLAY "V2 RECORD - EMPLOYEE:" EV2-EMPLOYEE-NUMBER
+                       " HIRED:" EV2-HIRE-DATE
+           END-IF.
+
+        Employee-Add-Run.
+            MOVE Test-String TO Test-Copy-To.
+
+            PERFORM Check-Truncation-Exception.
+            MOVE Test-String TO Test-Copy-To-Shorter.                    TRANCATION HAPPENS
+            DISPLAY Test-Copy-To.
+            DISPLAY Test-Copy-To-Shorter.
+
+            DISPLAY First-Name.                                          GLOBALLY ACCESSIBLE
+
+            DISPLAY Employee.                                            DISPLAYS PADDED VALUES
+            MOVE Employee TO Employee-Display.
+            DISPLAY Employee-Display.                                    TRUNCATES VALUE ABOVE to Length
+
+            PERFORM Check-Duplicate-Employee.
+            IF DUPLICATE-HIRE-FOUND
+                DISPLAY "WARNING - POSSIBLE DUPLICATE HIRE:"
+                        First-Name Last-Name
+            END-IF.
+
+            PERFORM Save-Employee-To-Master.
+
+        Check-Duplicate-Employee.
+            SET NO-DUPLICATE-HIRE-FOUND TO TRUE
+            OPEN INPUT EMPLOYEE-MASTER
+            IF WS-EMPLOYEE-MASTER-STATUS = "00"
+                PERFORM UNTIL WS-EMPLOYEE-MASTER-STATUS NOT = "00"
+                    READ EMPLOYEE-MASTER NEXT RECORD
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            ADD 1 TO LS-RECORDS-READ
+                            IF EM-FIRST-NAME = First-Name
+                                AND EM-LAST-NAME = Last-Name
+                                SET DUPLICATE-HIRE-FOUND TO TRUE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE EMPLOYEE-MASTER
+            END-IF.
+
+        Save-Employee-To-Master.
+            OPEN I-O EMPLOYEE-MASTER.
+            IF WS-EMPLOYEE-MASTER-STATUS = "35"
+                CLOSE EMPLOYEE-MASTER
+                OPEN OUTPUT EMPLOYEE-MASTER
+                CLOSE EMPLOYEE-MASTER
+                OPEN I-O EMPLOYEE-MASTER
+            END-IF.
+
+            MOVE Employee-Number TO EM-EMPLOYEE-NUMBER.
+            MOVE First-Name      TO EM-FIRST-NAME.
+            MOVE Last-Name       TO EM-LAST-NAME.
+            MOVE Hire-Date       TO EM-HIRE-DATE.
+
+            WRITE EMPLOYEE-MASTER-REC
+                INVALID KEY
+                    REWRITE EMPLOYEE-MASTER-REC
+            END-WRITE.
+            ADD 1 TO LS-RECORDS-WRITTEN.
+
+            CLOSE EMPLOYEE-MASTER.
+
+        Check-Truncation-Exception.
+            MOVE FUNCTION BYTE-LENGTH(Test-String)
+                TO WS-TRUNC-SOURCE-LENGTH
+            MOVE FUNCTION BYTE-LENGTH(Test-Copy-To-Shorter)
+                TO WS-TRUNC-TARGET-LENGTH
+
+            IF WS-TRUNC-TARGET-LENGTH < WS-TRUNC-SOURCE-LENGTH
+                COMPUTE WS-TRUNC-BYTES-LOST =
+                    WS-TRUNC-SOURCE-LENGTH - WS-TRUNC-TARGET-LENGTH
+                MOVE "Test-String"          TO WS-TRUNC-SOURCE-NAME
+                MOVE "Test-Copy-To-Shorter" TO WS-TRUNC-TARGET-NAME
+                MOVE WS-TRUNC-BYTES-LOST    TO WS-TRUNC-LOST-DISPLAY
+
+                OPEN EXTEND TRUNCATION-REPORT
+                IF WS-TRUNCATION-REPORT-STATUS = "05"
+                    OR WS-TRUNCATION-REPORT-STATUS = "35"
+                    CLOSE TRUNCATION-REPORT
+                    OPEN OUTPUT TRUNCATION-REPORT
+                END-IF
+
+                STRING "TRUNCATION EXCEPTION - SOURCE:"
+                        WS-TRUNC-SOURCE-NAME
+                        " TARGET:" WS-TRUNC-TARGET-NAME
+                        " BYTES-LOST:" WS-TRUNC-LOST-DISPLAY
+                    DELIMITED BY SIZE INTO WS-TRUNCATION-LINE
+                MOVE WS-TRUNCATION-LINE TO TRUNCATION-REPORT-LINE
+                WRITE TRUNCATION-REPORT-LINE
+                IF WS-TRUNCATION-REPORT-STATUS NOT = "00"
+                    DISPLAY "TRUNCATION REPORT WRITE FAILED:"
+                            WS-TRUNCATION-REPORT-STATUS
+                END-IF
+                CLOSE TRUNCATION-REPORT
+
+                MOVE 4 TO RETURN-CODE
+                MOVE "T001"  TO EX-ERROR-CODE
+                MOVE "ZERO2"   TO EX-PROGRAM-ID
+                MOVE WS-TRUNCATION-LINE TO EX-MESSAGE
+                CALL "LOGERR" USING WS-EXCEPTION-REC
+                ADD 1 TO LS-EXCEPTIONS-RAISED
+            END-IF.
+
+      * Rewritten from scratch each run - a point-in-time snapshot of
+      * this run's employee-write activity, not an append log, the
+      * same convention as USERX.DAT/ACCTX.DAT - so RECONEOD can
+      * compare this run's employee-add count against those extracts
+      * instead of EMPLOYEE-MASTER's whole-history record count.
+        Write-Employee-Count-Extract.
+            OPEN OUTPUT EMPLOYEE-COUNT-EXTRACT.
+            MOVE LS-RECORDS-WRITTEN TO EC-RECORDS-WRITTEN.
+            WRITE EMPLOYEE-COUNT-EXTRACT-REC.
+            CLOSE EMPLOYEE-COUNT-EXTRACT.
