@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVEOFW.
+      * Holds the actual SSN-validation/check-digit/account-extract
+      * logic behind a LINKAGE SECTION interface so PIPELINE can
+      * CALL it. MOVEOF (Cobol/moveof.cob) is the thin no-USING main
+      * compiled for the standalone jcl/MOVEOF.jcl deck; it just
+      * CALLs this module. Splitting it this way is required because
+      * a program with a LINKAGE SECTION PROCEDURE DIVISION USING
+      * clause cannot also be built as a parameterless executable
+      * main.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-EXTRACT ASSIGN TO "Cobol/data/ACCTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-EXTRACT.
+       01 ACCOUNT-EXTRACT-REC.
+           COPY ACCT-EXTRACT-REC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-EXTRACT-STATUS   PIC XX VALUE "00".
+       01 ACCT-REC-KEY.
+           COPY ACCT-KEY.
+       77 SOME-VALUE                  PIC X(9)          VALUE SPACES.
+       77 WS-SSN-VALID-SWITCH         PIC X             VALUE 'Y'.
+           88 SSN-IS-VALID                               VALUE 'Y'.
+           88 SSN-IS-INVALID                              VALUE 'N'.
+       77 WS-CHECK-DIGIT-SWITCH       PIC X             VALUE 'Y'.
+           88 CHECK-DIGIT-IS-VALID                       VALUE 'Y'.
+           88 CHECK-DIGIT-IS-INVALID                     VALUE 'N'.
+       77 WS-CD-SUBSCRIPT             PIC 9             VALUE 0.
+       77 WS-CD-WEIGHT                PIC 9             VALUE 0.
+       77 WS-CD-WEIGHTED-SUM          PIC 9(4)           VALUE 0.
+       77 WS-CD-REMAINDER             PIC 99             VALUE 0.
+       77 WS-CD-COMPUTED-DIGIT        PIC 9              VALUE 0.
+       77 WS-OPERATOR-AUTHORIZED      PIC X             VALUE 'N'.
+           88 OPERATOR-SIGNED-ON                         VALUE 'Y'.
+           88 OPERATOR-NOT-SIGNED-ON                     VALUE 'N'.
+       01 WS-EXCEPTION-REC.
+           COPY EXCEPTION-REC.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       LINKAGE SECTION.
+      * Lets the employee/account/table pipeline driver hand this
+      * program an SSN instead of waiting on console ACCEPT, and get
+      * the validated key back; zero/omitted means run standalone.
+       01 LS-SSN-PARM                 PIC 9(9).
+       01 LS-ACCT-KEY-OUT.
+           COPY ACCT-KEY.
+
+       PROCEDURE DIVISION USING LS-SSN-PARM LS-ACCT-KEY-OUT.
+           MOVE "MOVEOF"   TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           SET OPERATOR-NOT-SIGNED-ON TO TRUE.
+           CALL "SIGNON" USING WS-OPERATOR-AUTHORIZED.
+           IF WS-OPERATOR-AUTHORIZED = 'Y'
+               SET OPERATOR-SIGNED-ON TO TRUE
+           END-IF.
+
+           IF OPERATOR-NOT-SIGNED-ON
+               MOVE 12 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           IF LS-SSN-PARM > 0
+               MOVE LS-SSN-PARM TO SOME-VALUE
+           ELSE
+               ACCEPT SOME-VALUE
+           END-IF
+           PERFORM Validate-SSN-Input
+           IF SSN-IS-VALID
+               MOVE SOME-VALUE TO SSN OF ACCT-REC-KEY
+               PERFORM Validate-Check-Digit
+               IF CHECK-DIGIT-IS-VALID
+                   DISPLAY "VALUE:"SSN OF ACCT-REC-KEY
+                   MOVE ACCT-REC-KEY TO LS-ACCT-KEY-OUT
+                   PERFORM Write-Account-Extract
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   DISPLAY "SSN REJECTED - BAD CHECK DIGIT:"
+                       SSN OF ACCT-REC-KEY
+                   MOVE "M002" TO EX-ERROR-CODE
+                   MOVE "MOVEOF" TO EX-PROGRAM-ID
+                   STRING "SSN REJECTED - BAD CHECK DIGIT:"
+                           SSN OF ACCT-REC-KEY
+                       DELIMITED BY SIZE INTO EX-MESSAGE
+                   CALL "LOGERR" USING WS-EXCEPTION-REC
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           ELSE
+               DISPLAY "SSN REJECTED - NOT NUMERIC:"SOME-VALUE
+               MOVE "M001" TO EX-ERROR-CODE
+               MOVE "MOVEOF" TO EX-PROGRAM-ID
+               STRING "SSN REJECTED - NOT NUMERIC:" SOME-VALUE
+                   DELIMITED BY SIZE INTO EX-MESSAGE
+               CALL "LOGERR" USING WS-EXCEPTION-REC
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       Validate-SSN-Input.
+           IF SOME-VALUE IS NUMERIC
+               SET SSN-IS-VALID TO TRUE
+           ELSE
+               SET SSN-IS-INVALID TO TRUE
+           END-IF.
+
+      * Modulus-11 check digit: digits 1-8 are weighted 2 through 9,
+      * the weighted sum's remainder on 11 (11 - remainder, 10 treated
+      * as 0) must equal digit 9, the check digit itself.
+       Validate-Check-Digit.
+           MOVE 0 TO WS-CD-WEIGHTED-SUM
+           PERFORM VARYING WS-CD-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-CD-SUBSCRIPT > 8
+               COMPUTE WS-CD-WEIGHT = WS-CD-SUBSCRIPT + 1
+               COMPUTE WS-CD-WEIGHTED-SUM =
+                   WS-CD-WEIGHTED-SUM +
+                   (SSN-DIGIT OF ACCT-REC-KEY(WS-CD-SUBSCRIPT)
+                       * WS-CD-WEIGHT)
+           END-PERFORM
+
+           COMPUTE WS-CD-REMAINDER =
+               FUNCTION MOD(WS-CD-WEIGHTED-SUM, 11)
+
+      * Standard modulus-11: remainder 0 gives check digit 0 (11-0
+      * wraps past 9), but remainder 1 (11-1=10) has no valid single
+      * digit and must be rejected outright, not folded into the
+      * same "wraps to 0" bucket remainder 0 uses - collapsing the
+      * two let an SSN with no valid check digit pass whenever it
+      * happened to land on remainder 1.
+           IF WS-CD-REMAINDER = 1
+               SET CHECK-DIGIT-IS-INVALID TO TRUE
+           ELSE
+               COMPUTE WS-CD-COMPUTED-DIGIT = 11 - WS-CD-REMAINDER
+               IF WS-CD-COMPUTED-DIGIT > 9
+                   MOVE 0 TO WS-CD-COMPUTED-DIGIT
+               END-IF
+
+               IF WS-CD-COMPUTED-DIGIT = SSN-DIGIT OF ACCT-REC-KEY(9)
+                   SET CHECK-DIGIT-IS-VALID TO TRUE
+               ELSE
+                   SET CHECK-DIGIT-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+
+      * Fixed-format extract of the validated account key for the
+      * end-of-day reconciliation report; record layout documented
+      * in copybooks/ACCT-EXTRACT-REC.cpy. Rewritten from scratch
+      * each run, same point-in-time-snapshot convention as
+      * tables.cob's USERX.DAT extract.
+       Write-Account-Extract.
+           OPEN OUTPUT ACCOUNT-EXTRACT.
+           MOVE SSN OF ACCT-REC-KEY TO AX-ACCT-SSN.
+           WRITE ACCOUNT-EXTRACT-REC.
+           CLOSE ACCOUNT-EXTRACT.
