@@ -1,9 +1,127 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
+      * General-purpose four-function calculator step: reads operand
+      * pairs and an operator code from a COMPCTL control file so the
+      * same program can serve any job needing add/subtract/multiply/
+      * divide instead of the fixed 2*5 demo this used to be.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPUTE-CONTROL ASSIGN TO "COMPCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMPUTE-CONTROL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * COMPCTL record layout - one calculation per line:
+      *   Pos  1- 7  CC-OPERAND-1     9(5)V99
+      *   Pos  8-14  CC-OPERAND-2     9(5)V99
+      *   Pos 15     CC-OPERATOR-CODE X   A=add S=subtract
+      *                                   M=multiply D=divide
+       FD  COMPUTE-CONTROL.
+       01 COMPUTE-CONTROL-REC.
+           05 CC-OPERAND-1             PIC 9(5)V99.
+           05 CC-OPERAND-2             PIC 9(5)V99.
+           05 CC-OPERATOR-CODE         PIC X.
+
        WORKING-STORAGE SECTION.
-       77 SOME-VALUE    PIC S99.
+       01 WS-COMPUTE-CONTROL-STATUS   PIC XX VALUE "00".
+       77 SOME-VALUE                  PIC S9(6)V99 VALUE 0.
+       01 WS-OPERAND-1                PIC 9(5)V99 VALUE 0.
+       01 WS-OPERAND-2                PIC 9(5)V99 VALUE 0.
+       01 WS-OPERATOR-CODE            PIC X VALUE SPACES.
+           88 OPERATOR-IS-ADD               VALUE 'A'.
+           88 OPERATOR-IS-SUBTRACT          VALUE 'S'.
+           88 OPERATOR-IS-MULTIPLY          VALUE 'M'.
+           88 OPERATOR-IS-DIVIDE            VALUE 'D'.
+       01 WS-COMPUTE-FAILED-SWITCH    PIC X VALUE 'N'.
+           88 COMPUTE-FAILED                VALUE 'Y'.
+           88 COMPUTE-OK                    VALUE 'N'.
+
+       01 WS-EXCEPTION-REC.
+           COPY EXCEPTION-REC.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
        PROCEDURE DIVISION.
-           COMPUTE SOME-VALUE = 2*5.
-           DISPLAY "VALUE:"SOME-VALUE.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "COMPUTE"  TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           OPEN INPUT COMPUTE-CONTROL.
+           IF WS-COMPUTE-CONTROL-STATUS = "00"
+               PERFORM UNTIL WS-COMPUTE-CONTROL-STATUS NOT = "00"
+                   READ COMPUTE-CONTROL
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM Process-Compute-Record
+                   END-READ
+               END-PERFORM
+               CLOSE COMPUTE-CONTROL
+           ELSE
+               DISPLAY "NO COMPCTL INPUT - USING DEFAULT 2 * 5"
+               MOVE 2 TO WS-OPERAND-1
+               MOVE 5 TO WS-OPERAND-2
+               MOVE 'M' TO WS-OPERATOR-CODE
+               PERFORM Compute-Result
+           END-IF.
            STOP RUN.
+
+       Process-Compute-Record.
+           MOVE CC-OPERAND-1      TO WS-OPERAND-1.
+           MOVE CC-OPERAND-2      TO WS-OPERAND-2.
+           MOVE CC-OPERATOR-CODE  TO WS-OPERATOR-CODE.
+           PERFORM Compute-Result.
+
+      * Overflow (any operator) and divide-by-zero (D) both raise a
+      * COBOL size-error condition on the COMPUTE, so one ON SIZE
+      * ERROR clause per operator catches both: the bad input is
+      * logged and the program moves on to the next COMPCTL record
+      * instead of abending the job.
+       Compute-Result.
+           SET COMPUTE-OK TO TRUE.
+           EVALUATE TRUE
+               WHEN OPERATOR-IS-ADD
+                   COMPUTE SOME-VALUE = WS-OPERAND-1 + WS-OPERAND-2
+                       ON SIZE ERROR
+                           PERFORM Log-Compute-Exception
+                   END-COMPUTE
+               WHEN OPERATOR-IS-SUBTRACT
+                   COMPUTE SOME-VALUE = WS-OPERAND-1 - WS-OPERAND-2
+                       ON SIZE ERROR
+                           PERFORM Log-Compute-Exception
+                   END-COMPUTE
+               WHEN OPERATOR-IS-MULTIPLY
+                   COMPUTE SOME-VALUE = WS-OPERAND-1 * WS-OPERAND-2
+                       ON SIZE ERROR
+                           PERFORM Log-Compute-Exception
+                   END-COMPUTE
+               WHEN OPERATOR-IS-DIVIDE
+                   COMPUTE SOME-VALUE = WS-OPERAND-1 / WS-OPERAND-2
+                       ON SIZE ERROR
+                           PERFORM Log-Compute-Exception
+                   END-COMPUTE
+               WHEN OTHER
+                   DISPLAY "UNKNOWN OPERATOR CODE:" WS-OPERATOR-CODE
+                   PERFORM Log-Compute-Exception
+           END-EVALUATE.
+
+           IF COMPUTE-OK
+               DISPLAY "VALUE:" SOME-VALUE
+           END-IF.
+
+       Log-Compute-Exception.
+           SET COMPUTE-FAILED TO TRUE
+           DISPLAY "COMPUTE EXCEPTION - BAD INPUT - OPERAND1:"
+                   WS-OPERAND-1 " OPERATOR:" WS-OPERATOR-CODE
+                   " OPERAND2:" WS-OPERAND-2
+           MOVE "C001" TO EX-ERROR-CODE
+           MOVE "COMPUTE" TO EX-PROGRAM-ID
+           STRING "COMPUTE EXCEPTION - OPERAND1:" WS-OPERAND-1
+                   " OPERATOR:" WS-OPERATOR-CODE
+                   " OPERAND2:" WS-OPERAND-2
+               DELIMITED BY SIZE INTO EX-MESSAGE
+           CALL "LOGERR" USING WS-EXCEPTION-REC
+           MOVE 4 TO RETURN-CODE.
