@@ -1,35 +1,21 @@
         IDENTIFICATION DIVISION.
         Program-ID. Init.
       *  Author. Pawel.
+      * The Users/Tbl-grid logic lives in TABLESW
+      * (Cobol/tablesw.cob), which has a LINKAGE SECTION so
+      * PIPELINE/INITBTCH can CALL it directly. This module is the
+      * thin standalone entry point jcl/TABLES.jcl runs (PGM=TABLES,
+      * no USING clause, so it builds as a plain executable main);
+      * it just hands TABLESW the standalone defaults and lets it do
+      * the real work.
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 Users.
-            05 User OCCURS 2 TIMES.
-                10 Name PIC X(5).
-
-
-        01 Tbl.
-            05 Row OCCURS 2 TIMES.
-                10 Coll OCCURS 2 TIMES.
-                    15 Item PIC X(1). 
+        01 WS-USER-COUNT            PIC 9(3) VALUE 0.
+        01 WS-RECORDS-WRITTEN       PIC 9(4) VALUE 0.
+        01 WS-EXCEPTIONS-RAISED     PIC 9(4) VALUE 0.
 
         PROCEDURE DIVISION.
-            MOVE 'Name1' TO Name(1).
-            MOVE 'Name2' TO Name(2).
-      *      Move 'Name3' TO Name(3).                                     Doesnt return error
-            DISPLAY Users.
-
-            DISPLAY "Item 1:"Name(1).
-            DISPLAY "Item 2:"Name(2).
-
-            MOVE 'A' TO Item(1,1).
-            MOVE 'B' TO Item(2,2).
-
-            DISPLAY Item(1,1).
-            DISPLAY Item(2,2).
-            DISPLAY Item(1,2).
-            DISPLAY Item(2,1).
-
-
-        STOP RUN. 
\ No newline at end of file
+            CALL "TABLESW" USING WS-USER-COUNT
+                WS-RECORDS-WRITTEN WS-EXCEPTIONS-RAISED.
+            STOP RUN.
