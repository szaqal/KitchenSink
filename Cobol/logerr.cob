@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGERR.
+      * Shared exception logger CALLed by any program that hits a
+      * validation failure (truncation, bad SSN, out-of-range age,
+      * etc), so operations has one file to check instead of
+      * grepping each program's console output.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG ASSIGN TO "Cobol/data/EXCPLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG.
+       01 EXCEPTION-LOG-REC.
+           COPY EXCEPTION-REC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXCEPTION-LOG-STATUS     PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       01 LS-EXCEPTION-REC.
+           COPY EXCEPTION-REC
+               REPLACING EX-ERROR-CODE BY LS-ERROR-CODE
+                         EX-PROGRAM-ID BY LS-PROGRAM-ID
+                         EX-LOG-DATE   BY LS-LOG-DATE
+                         EX-LOG-TIME   BY LS-LOG-TIME
+                         EX-MESSAGE    BY LS-MESSAGE.
+
+       PROCEDURE DIVISION USING LS-EXCEPTION-REC.
+           ACCEPT LS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT LS-LOG-TIME FROM TIME.
+
+           MOVE LS-ERROR-CODE TO EX-ERROR-CODE.
+           MOVE LS-PROGRAM-ID TO EX-PROGRAM-ID.
+           MOVE LS-LOG-DATE   TO EX-LOG-DATE.
+           MOVE LS-LOG-TIME   TO EX-LOG-TIME.
+           MOVE LS-MESSAGE    TO EX-MESSAGE.
+
+           OPEN EXTEND EXCEPTION-LOG.
+           IF WS-EXCEPTION-LOG-STATUS = "05"
+               OR WS-EXCEPTION-LOG-STATUS = "35"
+               CLOSE EXCEPTION-LOG
+               OPEN OUTPUT EXCEPTION-LOG
+           END-IF.
+
+           WRITE EXCEPTION-LOG-REC.
+           CLOSE EXCEPTION-LOG.
+           GOBACK.
