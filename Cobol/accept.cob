@@ -1,10 +1,49 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD.
+       01 CONTROL-CARD-REC            PIC X(1).
+
        WORKING-STORAGE SECTION.
        77 SOME-VALUE                  PIC X             VALUE "N".
+       77 WS-PARM-SWITCH               PIC X(10)         VALUE SPACES.
+       77 WS-CONTROL-CARD-STATUS       PIC XX            VALUE "00".
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
        PROCEDURE DIVISION.
-           ACCEPT SOME-VALUE
+           MOVE "ACCEPT"   TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           ACCEPT WS-PARM-SWITCH FROM COMMAND-LINE
+           IF WS-PARM-SWITCH = SPACES
+               PERFORM Read-Control-Card
+           ELSE
+               MOVE WS-PARM-SWITCH(1:1) TO SOME-VALUE
+           END-IF
            DISPLAY "VALUE:"SOME-VALUE.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
+
+       Read-Control-Card.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CONTROL-CARD-STATUS = "00"
+               READ CONTROL-CARD
+                   AT END
+                       MOVE "N" TO SOME-VALUE
+                   NOT AT END
+                       MOVE CONTROL-CARD-REC TO SOME-VALUE
+               END-READ
+               CLOSE CONTROL-CARD
+           ELSE
+               MOVE "N" TO SOME-VALUE
+           END-IF.
