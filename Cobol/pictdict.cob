@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PICTDICT.
+      * Turns picture_clauses.cob's throwaway DISPLAY demo into a
+      * lasting reference document: walks the same field definitions
+      * (alphanumeric X, numeric 9, the two floating-insertion edited
+      * pictures, and the masked-SSN edited picture) and prints a
+      * data-dictionary report of field name, PIC clause and an
+      * example formatted value, so new staff have something to read
+      * instead of this family's source code.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DICTIONARY-REPORT ASSIGN TO "Cobol/data/PICTRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DICTIONARY-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DICTIONARY-REPORT.
+       01 DICTIONARY-REPORT-LINE      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-DICTIONARY-REPORT-STATUS PIC XX VALUE "00".
+
+      * Same field definitions as picture_clauses.cob, so the
+      * example values below are the real formatted output of each
+      * PIC clause, not hand-typed text that could drift out of sync.
+      * X - ALPHANUMERIC
+       77 SOME-VALUE-1                PIC X             VALUE "AAA".
+       77 SOME-VALUE-2                PIC XX             VALUE "AAA".
+       77 SOME-VALUE-3                PIC X(2)             VALUE "AAA".
+      * 9 - Numeric
+       77 SOME-VALUE-4                PIC 9(3)             VALUE 1000.
+       77 SOME-VALUE-5                PIC 9(4)             VALUE 1000.
+       77 SOME-VALUE-6                PIC +Z,ZZZ,ZZ9.99    VALUE 100000.
+       77 SOME-VALUE-7                PIC Z,ZZZ,ZZ9.99    VALUE 100000.
+
+      * Masked SSN: the full number never prints in clear text on a
+      * report, only the literal dashes and the last four digits.
+       77 WS-SSN                      PIC 9(9)          VALUE 123456789.
+       77 WS-SSN-DISPLAY REDEFINES WS-SSN PIC X(9).
+       77 SOME-VALUE-8                PIC X(11)
+                                       VALUE "XXX-XX-0000".
+
+       01 WS-DICT-COUNT                PIC 9(2) VALUE 8.
+       01 WS-DICT-TABLE.
+           05 WS-DICT-ENTRY OCCURS 8 TIMES.
+               10 DICT-FIELD-NAME       PIC X(14).
+               10 DICT-PIC-CLAUSE       PIC X(22).
+               10 DICT-EXAMPLE-VALUE    PIC X(20).
+
+       01 WS-DICT-SUBSCRIPT            PIC 9(2) VALUE 0.
+       01 WS-HEADING-LINE              PIC X(80) VALUE SPACES.
+       01 WS-DETAIL-LINE                PIC X(80) VALUE SPACES.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "PICTDICT" TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+
+           PERFORM Mask-SSN.
+           PERFORM Load-Dictionary-Entries.
+           PERFORM Write-Dictionary-Report.
+
+           GOBACK.
+
+       Mask-SSN.
+           MOVE "XXX-XX-" TO SOME-VALUE-8(1:7).
+           MOVE WS-SSN-DISPLAY(6:4) TO SOME-VALUE-8(8:4).
+
+       Load-Dictionary-Entries.
+           MOVE "SOME-VALUE-1" TO DICT-FIELD-NAME(1).
+           MOVE "PIC X"        TO DICT-PIC-CLAUSE(1).
+           MOVE SOME-VALUE-1   TO DICT-EXAMPLE-VALUE(1).
+
+           MOVE "SOME-VALUE-2" TO DICT-FIELD-NAME(2).
+           MOVE "PIC XX"       TO DICT-PIC-CLAUSE(2).
+           MOVE SOME-VALUE-2   TO DICT-EXAMPLE-VALUE(2).
+
+           MOVE "SOME-VALUE-3" TO DICT-FIELD-NAME(3).
+           MOVE "PIC X(2)"     TO DICT-PIC-CLAUSE(3).
+           MOVE SOME-VALUE-3   TO DICT-EXAMPLE-VALUE(3).
+
+           MOVE "SOME-VALUE-4" TO DICT-FIELD-NAME(4).
+           MOVE "PIC 9(3)"     TO DICT-PIC-CLAUSE(4).
+           MOVE SOME-VALUE-4   TO DICT-EXAMPLE-VALUE(4).
+
+           MOVE "SOME-VALUE-5" TO DICT-FIELD-NAME(5).
+           MOVE "PIC 9(4)"     TO DICT-PIC-CLAUSE(5).
+           MOVE SOME-VALUE-5   TO DICT-EXAMPLE-VALUE(5).
+
+           MOVE "SOME-VALUE-6" TO DICT-FIELD-NAME(6).
+           MOVE "PIC +Z,ZZZ,ZZ9.99" TO DICT-PIC-CLAUSE(6).
+           MOVE SOME-VALUE-6   TO DICT-EXAMPLE-VALUE(6).
+
+           MOVE "SOME-VALUE-7" TO DICT-FIELD-NAME(7).
+           MOVE "PIC Z,ZZZ,ZZ9.99" TO DICT-PIC-CLAUSE(7).
+           MOVE SOME-VALUE-7   TO DICT-EXAMPLE-VALUE(7).
+
+           MOVE "SOME-VALUE-8" TO DICT-FIELD-NAME(8).
+           MOVE "PIC X(11)"    TO DICT-PIC-CLAUSE(8).
+           MOVE SOME-VALUE-8   TO DICT-EXAMPLE-VALUE(8).
+
+      * Rewritten from scratch each run - this is a reference
+      * document of the current field definitions, not an
+      * accumulating log.
+       Write-Dictionary-Report.
+           OPEN OUTPUT DICTIONARY-REPORT.
+
+           STRING "FIELD NAME    " "  PIC CLAUSE            "
+                   "  EXAMPLE VALUE"
+               DELIMITED BY SIZE INTO WS-HEADING-LINE.
+           MOVE WS-HEADING-LINE TO DICTIONARY-REPORT-LINE.
+           WRITE DICTIONARY-REPORT-LINE.
+           DISPLAY DICTIONARY-REPORT-LINE.
+
+           PERFORM VARYING WS-DICT-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-DICT-SUBSCRIPT > WS-DICT-COUNT
+               STRING DICT-FIELD-NAME(WS-DICT-SUBSCRIPT)
+                       "  " DICT-PIC-CLAUSE(WS-DICT-SUBSCRIPT)
+                       "  " DICT-EXAMPLE-VALUE(WS-DICT-SUBSCRIPT)
+                   DELIMITED BY SIZE INTO WS-DETAIL-LINE
+               MOVE WS-DETAIL-LINE TO DICTIONARY-REPORT-LINE
+               WRITE DICTIONARY-REPORT-LINE
+               DISPLAY DICTIONARY-REPORT-LINE
+           END-PERFORM.
+
+           CLOSE DICTIONARY-REPORT.
