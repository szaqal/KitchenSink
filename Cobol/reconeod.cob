@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONEOD.
+      * End-of-day reconciliation across the data stores PIPELINE's
+      * single run produces together: the employee-write count
+      * extract ZERO2W leaves at EMPX.DAT, the validated-account
+      * extract MOVEOFW leaves at ACCTX.DAT, and the Users extract
+      * TABLESW leaves at USERX.DAT. Run this after PIPELINE, not
+      * INITBTCH - INITBTCH's chain never CALLs MOVEOFW, so ACCTX.DAT
+      * would be whatever a prior, unrelated MOVEOF/PIPELINE run left
+      * behind rather than this run's own output.
+      * Employee count and account count have a real one-to-one
+      * correspondence in a PIPELINE run - one employee added, one
+      * SSN validated into an account - so those two are compared for
+      * exact equality. The Users extract has no such correspondence
+      * (Write-User-Extract always writes User-Count records, 2 or 3
+      * depending on the caller, regardless of how many employees or
+      * accounts were processed), so requiring it to equal the other
+      * two would fail on every run regardless of whether anything
+      * was actually wrong; instead it is checked only for having been
+      * freshly populated this run, which is the discrepancy an EOD
+      * check can actually catch for that store.
+      * Compares EMPX.DAT rather than a full EMPLOYEE-MASTER scan:
+      * EMPLOYEE-MASTER is a persistent master file ADDed to across
+      * every historical run, while ACCTX.DAT/USERX.DAT (and now
+      * EMPX.DAT) are all rewritten from scratch each run, so
+      * comparing this run's counts against EMPLOYEE-MASTER's
+      * whole-history total would fail by construction the moment
+      * more than a couple of employees had ever been added.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-COUNT-EXTRACT ASSIGN TO "Cobol/data/EMPX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-COUNT-EXTRACT-STATUS.
+           SELECT ACCOUNT-EXTRACT ASSIGN TO "Cobol/data/ACCTX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCOUNT-EXTRACT-STATUS.
+           SELECT USER-EXTRACT ASSIGN TO "Cobol/data/USERX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USER-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-COUNT-EXTRACT.
+       01 EMPLOYEE-COUNT-EXTRACT-REC.
+           COPY EMP-COUNT-EXTRACT-REC.
+
+       FD  ACCOUNT-EXTRACT.
+       01 ACCOUNT-EXTRACT-REC.
+           COPY ACCT-EXTRACT-REC.
+
+       FD  USER-EXTRACT.
+       01 USER-EXTRACT-REC.
+           COPY USER-EXTRACT-REC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-COUNT-EXTRACT-STATUS PIC XX VALUE "00".
+       01 WS-ACCOUNT-EXTRACT-STATUS   PIC XX VALUE "00".
+       01 WS-USER-EXTRACT-STATUS      PIC XX VALUE "00".
+
+       01 WS-EMPLOYEE-COUNT           PIC 9(5) VALUE 0.
+       01 WS-ACCOUNT-COUNT            PIC 9(5) VALUE 0.
+       01 WS-USER-COUNT               PIC 9(5) VALUE 0.
+
+       01 WS-EMPLOYEE-COUNT-DISPLAY   PIC ZZZZ9.
+       01 WS-ACCOUNT-COUNT-DISPLAY    PIC ZZZZ9.
+       01 WS-USER-COUNT-DISPLAY       PIC ZZZZ9.
+
+       01 WS-RECON-MISMATCH-SWITCH    PIC X VALUE 'N'.
+           88 RECON-COUNTS-MATCH            VALUE 'N'.
+           88 RECON-COUNTS-MISMATCH         VALUE 'Y'.
+
+       01 WS-USER-EXTRACT-STALE-SWITCH PIC X VALUE 'N'.
+           88 USER-EXTRACT-IS-FRESH          VALUE 'N'.
+           88 USER-EXTRACT-IS-STALE          VALUE 'Y'.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE 0 TO RETURN-CODE.
+           MOVE "RECONEOD" TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+
+           PERFORM Count-Employee-Records.
+           PERFORM Count-Account-Records.
+           PERFORM Count-User-Records.
+           PERFORM Report-Reconciliation.
+
+           IF RECON-COUNTS-MISMATCH
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       Count-Employee-Records.
+           MOVE 0 TO WS-EMPLOYEE-COUNT.
+           OPEN INPUT EMPLOYEE-COUNT-EXTRACT.
+           IF WS-EMPLOYEE-COUNT-EXTRACT-STATUS = "00"
+               READ EMPLOYEE-COUNT-EXTRACT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EC-RECORDS-WRITTEN TO WS-EMPLOYEE-COUNT
+               END-READ
+               CLOSE EMPLOYEE-COUNT-EXTRACT
+           END-IF.
+
+       Count-Account-Records.
+           MOVE 0 TO WS-ACCOUNT-COUNT.
+           OPEN INPUT ACCOUNT-EXTRACT.
+           IF WS-ACCOUNT-EXTRACT-STATUS = "00"
+               PERFORM UNTIL WS-ACCOUNT-EXTRACT-STATUS NOT = "00"
+                   READ ACCOUNT-EXTRACT NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-ACCOUNT-EXTRACT-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-EXTRACT
+           END-IF.
+
+       Count-User-Records.
+           MOVE 0 TO WS-USER-COUNT.
+           OPEN INPUT USER-EXTRACT.
+           IF WS-USER-EXTRACT-STATUS = "00"
+               PERFORM UNTIL WS-USER-EXTRACT-STATUS NOT = "00"
+                   READ USER-EXTRACT NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-USER-EXTRACT-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-USER-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE USER-EXTRACT
+           END-IF.
+
+       Report-Reconciliation.
+           SET RECON-COUNTS-MATCH TO TRUE.
+           MOVE WS-EMPLOYEE-COUNT TO WS-EMPLOYEE-COUNT-DISPLAY.
+           MOVE WS-ACCOUNT-COUNT  TO WS-ACCOUNT-COUNT-DISPLAY.
+           MOVE WS-USER-COUNT     TO WS-USER-COUNT-DISPLAY.
+
+           DISPLAY "EOD RECONCILIATION - EMPLOYEE COUNT:"
+                   WS-EMPLOYEE-COUNT-DISPLAY.
+           DISPLAY "EOD RECONCILIATION - ACCOUNT COUNT: "
+                   WS-ACCOUNT-COUNT-DISPLAY.
+           DISPLAY "EOD RECONCILIATION - USER COUNT:    "
+                   WS-USER-COUNT-DISPLAY.
+
+           IF WS-EMPLOYEE-COUNT NOT = WS-ACCOUNT-COUNT
+               SET RECON-COUNTS-MISMATCH TO TRUE
+               DISPLAY "MISMATCH - EMPLOYEE COUNT VS ACCOUNT COUNT"
+           END-IF.
+
+           SET USER-EXTRACT-IS-FRESH TO TRUE.
+           IF WS-USER-COUNT = 0
+               SET USER-EXTRACT-IS-STALE TO TRUE
+               SET RECON-COUNTS-MISMATCH TO TRUE
+               DISPLAY "MISMATCH - USER EXTRACT EMPTY OR MISSING"
+           END-IF.
+
+           IF RECON-COUNTS-MISMATCH
+               DISPLAY "EOD RECONCILIATION REPORT: FAIL"
+           ELSE
+               DISPLAY "EOD RECONCILIATION REPORT: PASS"
+           END-IF.
