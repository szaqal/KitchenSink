@@ -2,29 +2,21 @@
         Program-ID. Init.
       *  Author. Pawel.
 
-      *Any data items that have VALUE clauses are initialized to the appropriate value at that time. 
+      * The Employee-Add/Employee-Inquiry logic lives in ZERO2W
+      * (Cobol/zero2w.cob), which has a LINKAGE SECTION so
+      * PIPELINE/INITBTCH can CALL it directly. This module is the
+      * thin standalone entry point jcl/ZERO2.jcl runs (PGM=ZERO2,
+      * no USING clause, so it builds as a plain executable main);
+      * it just hands ZERO2W the standalone defaults and lets it do
+      * the real work.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 Test-String          PIC X(5) VALUE 'HELLO'.
-        01 Test-Copy-To         PIC X(5).
-        01 Test-Copy-To-Shorter PIC X(2).
-
-
-        01 Employee.
-            05 First-Name PIC X(15) VALUE 'FIRST-NAME'.
-            05 Last-Name PIC X(15) VALUE 'LAST-NAME'.
-
-        01 Employee-Display PIC X(20).
+        01 WS-EMPLOYEE-NUMBER-PARM  PIC 9(6) VALUE 0.
+        01 WS-RECORDS-READ          PIC 9(4) VALUE 0.
+        01 WS-RECORDS-WRITTEN       PIC 9(4) VALUE 0.
+        01 WS-EXCEPTIONS-RAISED     PIC 9(4) VALUE 0.
 
         PROCEDURE DIVISION.
-            MOVE Test-String TO Test-Copy-To.
-            MOVE Test-String TO Test-Copy-To-Shorter.                    TRANCATION HAPPENS
-            DISPLAY Test-Copy-To.
-            DISPLAY Test-Copy-To-Shorter.
-
-            DISPLAY First-Name.                                          GLOBALLY ACCESSIBLE
-            
-            DISPLAY Employee.                                            DISPLAYS PADDED VALUES
-            MOVE Employee TO Employee-Display.
-            DISPLAY Employee-Display.                                    TRUNCATES VALUE ABOVE to Length                    
-        STOP RUN.
\ No newline at end of file
+            CALL "ZERO2W" USING WS-EMPLOYEE-NUMBER-PARM
+                WS-RECORDS-READ WS-RECORDS-WRITTEN WS-EXCEPTIONS-RAISED.
+            STOP RUN.
