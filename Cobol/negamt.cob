@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEGAMT.
+      *  Author. Pawel.
+      *  Reads signed amounts and prints them through an edited
+      *  picture with a floating CR, extending the SOME-VALUE-6
+      *  pattern from picture_clauses.cob (which is never actually
+      *  exercised with a negative value) so debit balances show up
+      *  correctly instead of looking like plain unsigned totals.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNED-AMOUNTS ASSIGN TO "Cobol/data/SGNAMT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNED-AMOUNTS-STATUS.
+
+           SELECT SIGNED-REPORT ASSIGN TO "Cobol/data/SGNRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNED-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNED-AMOUNTS.
+       01 SIGNED-AMOUNT-REC           PIC X(12).
+
+       FD  SIGNED-REPORT.
+       01 SIGNED-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SIGNED-AMOUNTS-STATUS    PIC XX VALUE "00".
+       01 WS-SIGNED-REPORT-STATUS     PIC XX VALUE "00".
+       01 WS-RAW-AMOUNT               PIC S9(7)V99 VALUE 0.
+       01 WS-EDITED-AMOUNT            PIC Z,ZZZ,ZZ9.99CR.
+       01 WS-SIGNED-REPORT-LINE       PIC X(80) VALUE SPACES.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE "NEGAMT"   TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           OPEN INPUT SIGNED-AMOUNTS.
+           OPEN OUTPUT SIGNED-REPORT.
+
+           IF WS-SIGNED-AMOUNTS-STATUS = "00"
+               PERFORM UNTIL WS-SIGNED-AMOUNTS-STATUS NOT = "00"
+                   READ SIGNED-AMOUNTS
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM Edit-And-Write-Amount
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+           CLOSE SIGNED-AMOUNTS.
+           CLOSE SIGNED-REPORT.
+           STOP RUN.
+
+       Edit-And-Write-Amount.
+           COMPUTE WS-RAW-AMOUNT = FUNCTION NUMVAL(SIGNED-AMOUNT-REC)
+           MOVE WS-RAW-AMOUNT TO WS-EDITED-AMOUNT
+           STRING "AMOUNT:" WS-EDITED-AMOUNT
+               DELIMITED BY SIZE INTO WS-SIGNED-REPORT-LINE
+           MOVE WS-SIGNED-REPORT-LINE TO SIGNED-REPORT-LINE
+           WRITE SIGNED-REPORT-LINE
+           IF WS-SIGNED-REPORT-STATUS NOT = "00"
+               DISPLAY "SIGNED REPORT WRITE FAILED:"
+                       WS-SIGNED-REPORT-STATUS
+           END-IF.
