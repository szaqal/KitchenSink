@@ -5,10 +5,86 @@
        WORKING-STORAGE SECTION.
        77 SOME-VALUE                  PIC X(30)             VALUE "N".
        77 RESULT-VALUE                PIC X(30)             VALUE "N".
+
+      * Companion to the STRING demo above: pulls a pipe-delimited
+      * extract record back apart, since several incoming extract
+      * files are pipe-delimited and nothing in this family could
+      * parse that direction before.
+       77 WS-DELIMITED-RECORD         PIC X(30)
+                                       VALUE "AAA|BBB|CCC".
+       77 WS-SPLIT-FIELD-1            PIC X(10)      VALUE SPACES.
+       77 WS-SPLIT-FIELD-2            PIC X(10)      VALUE SPACES.
+       77 WS-SPLIT-FIELD-3            PIC X(10)      VALUE SPACES.
+
+      * Builds a CSV-style record from a variable-length table of
+      * source fields, one configurable delimiter at a time, so the
+      * record can grow or shrink without a new STRING statement
+      * per field count.
+       01 WS-CSV-FIELD-COUNT          PIC 9 VALUE 0.
+       01 WS-CSV-FIELDS.
+           05 WS-CSV-FIELD OCCURS 1 TO 9 TIMES
+                   DEPENDING ON WS-CSV-FIELD-COUNT.
+               10 WS-CSV-FIELD-VALUE  PIC X(10).
+       01 WS-CSV-DELIMITER            PIC X VALUE ','.
+       01 WS-CSV-LINE                 PIC X(80) VALUE SPACES.
+       01 WS-CSV-POINTER              PIC 9(3) VALUE 1.
+       01 WS-CSV-SUBSCRIPT            PIC 9    VALUE 0.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
        PROCEDURE DIVISION.
+           MOVE "STRINGS"  TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
            ACCEPT SOME-VALUE
-           STRING SOME-VALUE DELIMITED SPACE 
-                  SOME-VALUE DELIMITED SIZE 
+           STRING SOME-VALUE DELIMITED SPACE
+                  SOME-VALUE DELIMITED SIZE
                   INTO RESULT-VALUE
            DISPLAY "VALUE:"RESULT-VALUE.
+
+           PERFORM Split-Delimited-Record.
+           DISPLAY "FIELD-1:"WS-SPLIT-FIELD-1.
+           DISPLAY "FIELD-2:"WS-SPLIT-FIELD-2.
+           DISPLAY "FIELD-3:"WS-SPLIT-FIELD-3.
+
+           PERFORM Load-CSV-Demo-Fields.
+           PERFORM Build-CSV-Record.
+           DISPLAY "CSV:"WS-CSV-LINE.
+           MOVE 0 TO RETURN-CODE.
            STOP RUN.
+
+       Split-Delimited-Record.
+           UNSTRING WS-DELIMITED-RECORD DELIMITED BY "|"
+               INTO WS-SPLIT-FIELD-1
+                    WS-SPLIT-FIELD-2
+                    WS-SPLIT-FIELD-3
+           END-UNSTRING.
+
+       Load-CSV-Demo-Fields.
+           MOVE 3     TO WS-CSV-FIELD-COUNT.
+           MOVE "AAA" TO WS-CSV-FIELD-VALUE(1).
+           MOVE "BBB" TO WS-CSV-FIELD-VALUE(2).
+           MOVE "CCC" TO WS-CSV-FIELD-VALUE(3).
+
+      * Appends each table field to the record in turn, inserting
+      * the configurable delimiter between fields (but not before
+      * the first or after the last), instead of a fixed STRING
+      * statement naming every field by hand.
+       Build-CSV-Record.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE 1 TO WS-CSV-POINTER
+           PERFORM VARYING WS-CSV-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-CSV-SUBSCRIPT > WS-CSV-FIELD-COUNT
+               IF WS-CSV-SUBSCRIPT > 1
+                   STRING WS-CSV-DELIMITER DELIMITED BY SIZE
+                       INTO WS-CSV-LINE
+                       WITH POINTER WS-CSV-POINTER
+                   END-STRING
+               END-IF
+               STRING WS-CSV-FIELD-VALUE(WS-CSV-SUBSCRIPT)
+                       DELIMITED BY SPACE
+                   INTO WS-CSV-LINE
+                   WITH POINTER WS-CSV-POINTER
+               END-STRING
+           END-PERFORM.
