@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIPELINE.
+      * Drives the employee/account/table demos as one coherent
+      * pipeline: adds the employee, validates/derives the matching
+      * account key from its SSN, then refreshes the Users table —
+      * instead of running ZERO2, MOVEOF and TABLES as three
+      * unrelated standalone jobs. CALLs the ZERO2W/MOVEOFW/TABLESW
+      * worker modules directly - the same LINKAGE-based logic
+      * behind the ZERO2/MOVEOF/TABLES standalone mains the jcl/ run
+      * decks use, since those mains build with no USING clause and
+      * so can't accept parameters themselves.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-EMPLOYEE-NUMBER          PIC 9(6) VALUE 1001.
+       01 WS-SSN-PARM                 PIC 9(9) VALUE 123456782.
+       01 WS-ACCT-KEY-OUT.
+           COPY ACCT-KEY.
+       01 WS-USER-COUNT               PIC 9(3) VALUE 3.
+       01 WS-RECORDS-READ              PIC 9(4) VALUE 0.
+       01 WS-RECORDS-WRITTEN           PIC 9(4) VALUE 0.
+       01 WS-EXCEPTIONS-RAISED         PIC 9(4) VALUE 0.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE "PIPELINE" TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           CALL "ZERO2W" USING WS-EMPLOYEE-NUMBER
+               WS-RECORDS-READ WS-RECORDS-WRITTEN WS-EXCEPTIONS-RAISED.
+           CALL "MOVEOFW" USING WS-SSN-PARM WS-ACCT-KEY-OUT.
+           CALL "TABLESW" USING WS-USER-COUNT
+               WS-RECORDS-WRITTEN WS-EXCEPTIONS-RAISED.
+
+           DISPLAY "PIPELINE COMPLETE - EMPLOYEE:" WS-EMPLOYEE-NUMBER
+               " ACCOUNT SSN:" SSN OF WS-ACCT-KEY-OUT.
+
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
