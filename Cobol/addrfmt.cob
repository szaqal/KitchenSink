@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRFMT.
+      *  Author. Pawel.
+      *  Turns strings.cob's bare STRING demo into a real-world use:
+      *  formats an Employee's name and address into a single
+      *  mailing-label line, trimming each field's trailing spaces
+      *  the same way the DELIMITED SPACE example there does.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 Employee.
+           COPY EMPLOYEE-REC
+               REPLACING EM-EMPLOYEE-NUMBER BY Employee-Number
+                         EM-FIRST-NAME      BY First-Name
+                         EM-LAST-NAME       BY Last-Name
+                         EM-HIRE-DATE       BY Hire-Date.
+
+       01 WS-ADDRESS-LINE-1          PIC X(25)
+                                      VALUE "123 MAIN STREET".
+       01 WS-ADDRESS-LINE-2          PIC X(25)
+                                      VALUE "ANYTOWN ST 00000".
+       01 WS-MAILING-LABEL-LINE      PIC X(80) VALUE SPACES.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
+       PROCEDURE DIVISION.
+           MOVE "ADDRFMT"  TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+           PERFORM Format-Mailing-Label.
+           DISPLAY WS-MAILING-LABEL-LINE.
+           STOP RUN.
+
+       Format-Mailing-Label.
+           STRING First-Name      DELIMITED BY SPACE
+                  " "             DELIMITED BY SIZE
+                  Last-Name       DELIMITED BY SPACE
+                  ", "            DELIMITED BY SIZE
+                  WS-ADDRESS-LINE-1 DELIMITED BY SIZE
+                  " "             DELIMITED BY SIZE
+                  WS-ADDRESS-LINE-2 DELIMITED BY SIZE
+               INTO WS-MAILING-LABEL-LINE
+           END-STRING.
