@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+      * Shared sign-on check CALLed before any program touches
+      * Employee or ACCT-REC-KEY data. Reads one operator-id/
+      * password card and checks it against a small authorization
+      * table; callers get back a Y/N switch and should not proceed
+      * past an 'N'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-CARD ASSIGN TO "SIGNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNON-CARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-CARD.
+       01 SIGNON-CARD-REC.
+           05 SC-OPERATOR-ID          PIC X(8).
+           05 SC-PASSWORD             PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SIGNON-CARD-STATUS       PIC XX VALUE "00".
+       01 WS-AUTH-TABLE.
+           05 WS-AUTH-ENTRY OCCURS 3 TIMES.
+               10 WS-AUTH-OPERATOR-ID PIC X(8).
+               10 WS-AUTH-PASSWORD    PIC X(8).
+       01 WS-AUTH-SUBSCRIPT            PIC 9 VALUE 0.
+       01 WS-AUTH-FOUND-SWITCH         PIC X VALUE 'N'.
+           88 OPERATOR-IS-AUTHORIZED        VALUE 'Y'.
+           88 OPERATOR-NOT-AUTHORIZED       VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LS-AUTHORIZED-SWITCH         PIC X.
+
+       PROCEDURE DIVISION USING LS-AUTHORIZED-SWITCH.
+           SET OPERATOR-NOT-AUTHORIZED TO TRUE.
+           PERFORM Load-Authorization-Table.
+
+           OPEN INPUT SIGNON-CARD.
+           IF WS-SIGNON-CARD-STATUS = "00"
+               READ SIGNON-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM Validate-Operator
+               END-READ
+               CLOSE SIGNON-CARD
+           END-IF.
+
+           IF OPERATOR-IS-AUTHORIZED
+               MOVE 'Y' TO LS-AUTHORIZED-SWITCH
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 'N' TO LS-AUTHORIZED-SWITCH
+               DISPLAY "SIGN-ON REJECTED - NOT AUTHORIZED"
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+       Load-Authorization-Table.
+           MOVE "OPER1   " TO WS-AUTH-OPERATOR-ID(1).
+           MOVE "PASS1   " TO WS-AUTH-PASSWORD(1).
+           MOVE "OPER2   " TO WS-AUTH-OPERATOR-ID(2).
+           MOVE "PASS2   " TO WS-AUTH-PASSWORD(2).
+           MOVE "OPER3   " TO WS-AUTH-OPERATOR-ID(3).
+           MOVE "PASS3   " TO WS-AUTH-PASSWORD(3).
+
+       Validate-Operator.
+           PERFORM VARYING WS-AUTH-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-AUTH-SUBSCRIPT > 3
+               IF SC-OPERATOR-ID =
+                       WS-AUTH-OPERATOR-ID(WS-AUTH-SUBSCRIPT)
+                   AND SC-PASSWORD =
+                       WS-AUTH-PASSWORD(WS-AUTH-SUBSCRIPT)
+                   SET OPERATOR-IS-AUTHORIZED TO TRUE
+               END-IF
+           END-PERFORM.
