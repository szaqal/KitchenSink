@@ -2,7 +2,18 @@
         Program-ID. Init.
       *  Author. Pawel.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EMPLOYEE-HISTORY ASSIGN TO "Cobol/data/EMPHIST.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EMPLOYEE-HISTORY-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  EMPLOYEE-HISTORY.
+        01 EMPLOYEE-HISTORY-LINE PIC X(80).
+
         WORKING-STORAGE SECTION.
 
         01 Employee PIC X(10).
@@ -10,18 +21,100 @@
             05 FirstName PIC X(5).
             05 LastName PIC X(5).
 
+        01 WS-EMPLOYEE-HISTORY-STATUS  PIC XX VALUE "00".
+        01 WS-HIST-LOG-DATE            PIC 9(8) VALUE 0.
+        01 WS-HIST-LOG-TIME            PIC 9(8) VALUE 0.
+        01 WS-HIST-LINE                PIC X(80) VALUE SPACES.
+
+        01 WS-EMPLOYEE-CANDIDATE       PIC X(10) VALUE SPACES.
+        01 WS-EMPLOYEE-CANDIDATE-LEN   PIC 9(2) VALUE 0.
+        01 WS-EMPLOYEE-CANDIDATE-SRC-LEN PIC 9(2) VALUE 0.
+        01 WS-EMPLOYEE-LENGTH-SWITCH   PIC X VALUE 'Y'.
+            88 EMPLOYEE-LENGTH-OK            VALUE 'Y'.
+            88 EMPLOYEE-LENGTH-REJECTED      VALUE 'N'.
+
+        01 WS-EXCEPTION-REC.
+            COPY EXCEPTION-REC.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
 
         PROCEDURE DIVISION.
+            MOVE 0 TO RETURN-CODE.
+            MOVE "REDEFIN"  TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
             MOVE 'First' TO FirstName.
             MOVE 'Last' TO LastName.
+            PERFORM Write-Employee-History.
 
             DISPLAY "EMP:"Employee.
 
             DISPLAY "F:"FirstName.
             DISPLAY "L:"LastName.
 
-            MOVE 'AAAAAAA' TO Employee.
+            MOVE FUNCTION BYTE-LENGTH('AAAAAAA')
+                TO WS-EMPLOYEE-CANDIDATE-SRC-LEN.
+            MOVE 'AAAAAAA' TO WS-EMPLOYEE-CANDIDATE.
+            PERFORM Validate-Employee-Length.
+            IF EMPLOYEE-LENGTH-OK
+                MOVE WS-EMPLOYEE-CANDIDATE TO Employee
+                PERFORM Write-Employee-History
+            END-IF.
             DISPLAY "F:"FirstName.
-            DISPLAY "L:"LastName.    
+            DISPLAY "L:"LastName.
+
+        GOBACK.
+
+      * Captures FirstName/LastName as overlaid at the moment of each
+      * change to Employee, since the DISPLAY lines above only ever
+      * showed the latest version on the console - a prior version was
+      * otherwise lost the instant the next MOVE TO Employee ran.
+        Write-Employee-History.
+            ACCEPT WS-HIST-LOG-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-HIST-LOG-TIME FROM TIME.
+
+            OPEN EXTEND EMPLOYEE-HISTORY.
+            IF WS-EMPLOYEE-HISTORY-STATUS = "05"
+                OR WS-EMPLOYEE-HISTORY-STATUS = "35"
+                CLOSE EMPLOYEE-HISTORY
+                OPEN OUTPUT EMPLOYEE-HISTORY
+            END-IF.
+
+            STRING WS-HIST-LOG-DATE " " WS-HIST-LOG-TIME
+                    " FIRSTNAME:" FirstName
+                    " LASTNAME:" LastName
+                DELIMITED BY SIZE INTO WS-HIST-LINE.
+            MOVE WS-HIST-LINE TO EMPLOYEE-HISTORY-LINE.
+            WRITE EMPLOYEE-HISTORY-LINE.
+            CLOSE EMPLOYEE-HISTORY.
+
+      * Guards against the mismatch the 'AAAAAAA' literal above used to
+      * demonstrate: a MOVE TO the whole 10-byte Employee field that
+      * isn't sized to exactly fill both the FirstName and LastName
+      * slices it redefines would silently reshuffle where one ends
+      * and the other begins. Checked against the caller-supplied
+      * source length (WS-EMPLOYEE-CANDIDATE-SRC-LEN, set from the
+      * incoming value before it is padded into the fixed 10-byte
+      * WS-EMPLOYEE-CANDIDATE), not the padded field itself - a
+      * legitimate 10-byte value whose real content happens to end
+      * in spaces (e.g. a short first/last name pair) would otherwise
+      * measure shorter than 10 once trailing spaces are trimmed and
+      * be rejected incorrectly.
+        Validate-Employee-Length.
+            SET EMPLOYEE-LENGTH-OK TO TRUE
+            MOVE WS-EMPLOYEE-CANDIDATE-SRC-LEN
+                TO WS-EMPLOYEE-CANDIDATE-LEN
 
-        STOP RUN.    
+            IF WS-EMPLOYEE-CANDIDATE-LEN NOT = 10
+                SET EMPLOYEE-LENGTH-REJECTED TO TRUE
+                MOVE 4 TO RETURN-CODE
+                DISPLAY "REJECTED - MOVE TO EMPLOYEE NOT 10 BYTES:"
+                        WS-EMPLOYEE-CANDIDATE-LEN
+                MOVE "R001" TO EX-ERROR-CODE
+                MOVE "REDEFIN" TO EX-PROGRAM-ID
+                STRING "REJECTED EMPLOYEE MOVE - SOURCE LENGTH:"
+                        WS-EMPLOYEE-CANDIDATE-LEN
+                    DELIMITED BY SIZE INTO EX-MESSAGE
+                CALL "LOGERR" USING WS-EXCEPTION-REC
+            END-IF.
