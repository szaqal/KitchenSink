@@ -0,0 +1,177 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. TABLESW.
+      *  Author. Pawel.
+      * Holds the actual Users/Tbl-grid logic behind a LINKAGE
+      * SECTION interface so PIPELINE/INITBTCH can CALL it. TABLES
+      * (Cobol/tables.cob) is the thin no-USING main compiled for
+      * the standalone jcl/TABLES.jcl deck; it just CALLs this
+      * module. Splitting it this way is required because a program
+      * with a LINKAGE SECTION PROCEDURE DIVISION USING clause cannot
+      * also be built as a parameterless executable main.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT USER-EXTRACT ASSIGN TO "Cobol/data/USERX.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-USER-EXTRACT-STATUS.
+
+            SELECT GRID-EXTRACT ASSIGN TO "Cobol/data/GRIDX.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-GRID-EXTRACT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  USER-EXTRACT.
+        01 USER-EXTRACT-REC.
+            COPY USER-EXTRACT-REC.
+
+        FD  GRID-EXTRACT.
+        01 GRID-EXTRACT-REC.
+            COPY GRID-EXTRACT-REC.
+
+        WORKING-STORAGE SECTION.
+        01 WS-USER-EXTRACT-STATUS      PIC XX VALUE "00".
+        01 WS-GRID-EXTRACT-STATUS      PIC XX VALUE "00".
+        01 WS-EXTRACT-IDX              PIC 9(3) VALUE 0.
+        01 User-Count PIC 9(3) VALUE 2.
+        01 Users.
+            05 User OCCURS 1 TO 500 TIMES
+                    DEPENDING ON User-Count
+                    ASCENDING KEY IS Name
+                    INDEXED BY User-Idx.
+                10 Name PIC X(5).
+
+        01 WS-SEARCH-NAME               PIC X(5) VALUE SPACES.
+        01 WS-SEARCH-FOUND-SWITCH       PIC X VALUE 'N'.
+            88 SEARCH-NAME-FOUND              VALUE 'Y'.
+            88 SEARCH-NAME-NOT-FOUND          VALUE 'N'.
+
+        01 WS-SUBSCRIPT-VALID-SWITCH   PIC X VALUE 'Y'.
+            88 SUBSCRIPT-IS-VALID            VALUE 'Y'.
+            88 SUBSCRIPT-IS-INVALID          VALUE 'N'.
+        01 WS-CHECK-SUBSCRIPT          PIC 9(3) VALUE 0.
+
+
+        01 Tbl.
+            05 Row OCCURS 2 TIMES.
+                10 Coll OCCURS 2 TIMES.
+                    15 Item PIC X(1).
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        LINKAGE SECTION.
+      * Lets the employee/account/table pipeline driver pass down
+      * how many Users the day's batch actually has; a zero or
+      * omitted parameter leaves the VALUE 2 default from a
+      * standalone run untouched.
+        01 LS-USER-COUNT PIC 9(3).
+
+      * Control totals handed back to a CALLing driver for the
+      * end-of-suite balancing report; unused/discarded standalone.
+        01 LS-RECORDS-WRITTEN       PIC 9(4).
+        01 LS-EXCEPTIONS-RAISED     PIC 9(4).
+
+        PROCEDURE DIVISION USING LS-USER-COUNT
+                LS-RECORDS-WRITTEN LS-EXCEPTIONS-RAISED.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO LS-RECORDS-WRITTEN.
+            MOVE 0 TO LS-EXCEPTIONS-RAISED.
+            MOVE "TABLES"   TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            IF LS-USER-COUNT > 0
+                MOVE LS-USER-COUNT TO User-Count
+            END-IF.
+
+            MOVE 1 TO WS-CHECK-SUBSCRIPT.
+            PERFORM Check-User-Subscript.
+            IF SUBSCRIPT-IS-VALID
+                MOVE 'Name1' TO Name(1)
+                ADD 1 TO LS-RECORDS-WRITTEN
+            END-IF.
+
+            MOVE 2 TO WS-CHECK-SUBSCRIPT.
+            PERFORM Check-User-Subscript.
+            IF SUBSCRIPT-IS-VALID
+                MOVE 'Name2' TO Name(2)
+                ADD 1 TO LS-RECORDS-WRITTEN
+            END-IF.
+
+            MOVE 3 TO WS-CHECK-SUBSCRIPT.
+            PERFORM Check-User-Subscript.
+            IF SUBSCRIPT-IS-VALID
+                MOVE 'Name3' TO Name(3)
+                ADD 1 TO LS-RECORDS-WRITTEN
+            ELSE
+                DISPLAY "SUBSCRIPT OUT OF BOUNDS:"WS-CHECK-SUBSCRIPT
+                MOVE 4 TO RETURN-CODE
+                ADD 1 TO LS-EXCEPTIONS-RAISED
+            END-IF.
+
+            DISPLAY Users.
+
+            MOVE 'Name2' TO WS-SEARCH-NAME.
+            PERFORM Search-User-By-Name.
+            IF SEARCH-NAME-FOUND
+                DISPLAY "FOUND AT INDEX:"User-Idx
+            ELSE
+                DISPLAY "NOT FOUND:"WS-SEARCH-NAME
+            END-IF.
+
+            DISPLAY "Item 1:"Name(1).
+            DISPLAY "Item 2:"Name(2).
+
+            MOVE 'A' TO Item(1,1).
+            MOVE 'B' TO Item(2,2).
+
+            DISPLAY Item(1,1).
+            DISPLAY Item(2,2).
+            DISPLAY Item(1,2).
+            DISPLAY Item(2,1).
+
+            PERFORM Write-User-Extract.
+            PERFORM Write-Grid-Extract.
+
+        GOBACK.
+
+      * Fixed-format extract of the Users table for the HR system's
+      * nightly load job; record layout documented in
+      * copybooks/USER-EXTRACT-REC.cpy. Rewritten from scratch each
+      * run - this is a point-in-time snapshot, not an append log.
+        Write-User-Extract.
+            OPEN OUTPUT USER-EXTRACT.
+            PERFORM VARYING WS-EXTRACT-IDX FROM 1 BY 1
+                    UNTIL WS-EXTRACT-IDX > User-Count
+                MOVE Name(WS-EXTRACT-IDX) TO UX-USER-NAME
+                WRITE USER-EXTRACT-REC
+            END-PERFORM.
+            CLOSE USER-EXTRACT.
+
+      * Fixed-format extract of the Tbl/Row/Coll/Item grid for
+      * TABLERPT to read; record layout documented in
+      * copybooks/GRID-EXTRACT-REC.cpy. Rewritten from scratch each
+      * run, same point-in-time-snapshot convention as USERX.DAT.
+        Write-Grid-Extract.
+            OPEN OUTPUT GRID-EXTRACT.
+            MOVE Item(1,1) TO GX-ITEM-1-1.
+            MOVE Item(1,2) TO GX-ITEM-1-2.
+            MOVE Item(2,1) TO GX-ITEM-2-1.
+            MOVE Item(2,2) TO GX-ITEM-2-2.
+            WRITE GRID-EXTRACT-REC.
+            CLOSE GRID-EXTRACT.
+
+        Check-User-Subscript.
+            IF WS-CHECK-SUBSCRIPT < 1 OR WS-CHECK-SUBSCRIPT > User-Count
+                SET SUBSCRIPT-IS-INVALID TO TRUE
+            ELSE
+                SET SUBSCRIPT-IS-VALID TO TRUE
+            END-IF.
+
+        Search-User-By-Name.
+            SET SEARCH-NAME-NOT-FOUND TO TRUE
+            SEARCH ALL User
+                WHEN Name(User-Idx) = WS-SEARCH-NAME
+                    SET SEARCH-NAME-FOUND TO TRUE
+            END-SEARCH.
