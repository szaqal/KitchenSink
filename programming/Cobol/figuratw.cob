@@ -0,0 +1,112 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. FIGURATW.
+      *  Author. Pawel.
+      * Holds the actual figurative-constant/Age-validation logic
+      * behind a LINKAGE SECTION interface so INITBTCH can CALL it.
+      * FIGURATV (programming/Cobol/figurative.cob) is the thin
+      * no-USING main compiled for the standalone jcl/FIGURATV.jcl
+      * deck; it just CALLs this module. Splitting it this way is
+      * required because a program with a LINKAGE SECTION PROCEDURE
+      * DIVISION USING clause cannot also be built as a parameterless
+      * executable main.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 Age      PIC 9(2) VALUE 'aa'.                                 ALLOWED BUT WARNING
+        01 Height   PIC 9(2) VALUE ZEROS. 
+        01 Name     PIC X(3) VALUES ZEROS.
+        01 Valuation    PIC 9(3)V9(2).
+        01 Valuation2   PIC 99V99.
+        01 Valuation3   PIC S99V99.
+
+        01 WS-AGE-CANDIDATE    PIC S9(5)V9(3) VALUE 0.
+        01 WS-MAX-REASONABLE-AGE PIC 9(3) VALUE 99.
+        01 WS-AGE-VALID-SWITCH  PIC X VALUE 'Y'.
+            88 AGE-INPUT-IS-VALID      VALUE 'Y'.
+            88 AGE-INPUT-IS-INVALID    VALUE 'N'.
+
+        01 WS-EXCEPTION-REC.
+            COPY EXCEPTION-REC.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+      * Numeric formats  (IBM see page 50)
+      * External Decimal (DISPLAY)
+      * Internal Decimal (PACKED-DECIMAL, COMP-3)   
+      * Internal Floating Point (COMP-1, COMP-2)
+      * Binary (COMP, COMP-4)
+      * Native Binary (COMP-5)
+
+        LINKAGE SECTION.
+      * Control totals handed back to a CALLing driver for the
+      * end-of-suite balancing report; unused/discarded standalone.
+        01 LS-EXCEPTIONS-RAISED     PIC 9(4).
+
+        PROCEDURE DIVISION USING LS-EXCEPTIONS-RAISED.
+            MOVE 0 TO RETURN-CODE.
+            MOVE 0 TO LS-EXCEPTIONS-RAISED.
+            MOVE "FIGURATV" TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            DISPLAY AGE.
+            DISPLAY Height.
+            DISPLAY Name.
+
+            PERFORM Initialize-To-Defaults.
+            DISPLAY AGE.
+            DISPLAY Height.
+            DISPLAY Name.
+
+            MOVE ZEROS TO Valuation.
+            DISPLAY Valuation.
+
+            MOVE 10 TO Height.
+            MOVE Height TO Valuation.                                    10 assigned as expected
+            DISPLAY Valuation.
+
+
+            MOVE Valuation TO WS-AGE-CANDIDATE.
+            PERFORM Validate-And-Set-Age.
+            DISPLAY Age.
+
+            MOVE 123.123 TO Valuation2.                                 23.12
+            DISPLAY Valuation2.
+
+            MOVE 123.123 TO Valuation3.                                 23.12
+            DISPLAY Valuation3.
+      *---------------------------------------------------------------- 
+
+            MOVE 101.1 TO Valuation.
+            MOVE Valuation TO WS-AGE-CANDIDATE.
+            PERFORM Validate-And-Set-Age.
+            DISPLAY "101.1 to Age => "Age.
+        GOBACK.
+
+        Validate-And-Set-Age.
+            IF WS-AGE-CANDIDATE IS NUMERIC
+                    AND WS-AGE-CANDIDATE >= 0
+                    AND WS-AGE-CANDIDATE <= WS-MAX-REASONABLE-AGE
+                SET AGE-INPUT-IS-VALID TO TRUE
+                MOVE WS-AGE-CANDIDATE TO Age
+            ELSE
+                SET AGE-INPUT-IS-INVALID TO TRUE
+                DISPLAY "AGE REJECTED - OUT OF RANGE:"
+                        WS-AGE-CANDIDATE
+                MOVE 4 TO RETURN-CODE
+                MOVE "F001" TO EX-ERROR-CODE
+                MOVE "FIGURATV" TO EX-PROGRAM-ID
+                STRING "AGE REJECTED - OUT OF RANGE:"
+                        WS-AGE-CANDIDATE
+                    DELIMITED BY SIZE INTO EX-MESSAGE
+                CALL "LOGERR" USING WS-EXCEPTION-REC
+                ADD 1 TO LS-EXCEPTIONS-RAISED
+            END-IF.
+
+      * New records start from sane defaults rather than the
+      * HIGH-VALUES garbage this used to demonstrate: SPACES for
+      * alphanumeric fields, ZEROS for numeric fields.
+        Initialize-To-Defaults.
+            MOVE ZEROS  TO Age.
+            MOVE ZEROS  TO Height.
+            MOVE SPACES TO Name.
