@@ -0,0 +1,179 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. EVALUATW.
+      *  Author. Pawel.
+      * Holds the actual Height-classification logic behind a
+      * LINKAGE SECTION interface so INITBTCH can CALL it. EVALUATE
+      * (programming/Cobol/evaluate.cob) is the thin no-USING main
+      * compiled for the standalone jcl/EVALUATE.jcl deck; it just
+      * CALLs this module. Splitting it this way is required because
+      * a program with a LINKAGE SECTION PROCEDURE DIVISION USING
+      * clause cannot also be built as a parameterless executable
+      * main.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AUDIT-LOG ASSIGN TO
+                "programming/Cobol/data/EVALAUDIT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+            SELECT EXCEPTION-REPORT ASSIGN TO
+                "programming/Cobol/data/EVALEXCP.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+
+      * Control card supplying the height to classify, the same way
+      * perform.cob's PERFCTL card supplies its loop limit - missing
+      * or unreadable means the original hardcoded 4 applies, which
+      * keeps this runnable exactly as before when no card is present.
+            SELECT HEIGHT-CARD ASSIGN TO
+                "programming/Cobol/data/EVALCTL.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-HEIGHT-CARD-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-LOG.
+        01 AUDIT-LOG-LINE PIC X(80).
+
+        FD  EXCEPTION-REPORT.
+        01 EXCEPTION-REPORT-LINE PIC X(80).
+
+        FD  HEIGHT-CARD.
+        01 HEIGHT-CARD-REC PIC X(3).
+
+        WORKING-STORAGE SECTION.
+        01 WS-AUDIT-LOG-STATUS   PIC XX VALUE "00".
+        01 WS-AUDIT-TIMESTAMP    PIC X(21).
+        01 WS-AUDIT-HEIGHT       PIC 9.
+        01 WS-AUDIT-BAND         PIC X(5) VALUE SPACES.
+        01 WS-AUDIT-LINE         PIC X(80) VALUE SPACES.
+
+        01 WS-EXCEPTION-REPORT-STATUS PIC XX VALUE "00".
+        01 WS-EXCEPTION-LINE    PIC X(80) VALUE SPACES.
+      * WS-HEIGHT-RAW holds the card exactly as punched, wide enough
+      * to represent a value over the ceiling; Height stays a single
+      * digit because that is all the Is-Small/Is-Mid/Is-Big bands
+      * below ever classify - a value that fails the ceiling test
+      * never gets moved into it.
+        01 WS-MAX-VALID-HEIGHT  PIC 999 VALUE 9.
+        01 WS-HEIGHT-RAW        PIC 999.
+        01 WS-HEIGHT-CARD-STATUS PIC XX VALUE "00".
+
+        01 Height PIC 9 VALUE 0.
+
+        01 HeightCheck.
+            05 BestMatch PIC 9 VALUE LOW-VALUES.
+                88 CheckMatch VALUE 5.
+                88 Is-Small   VALUE 1 THRU 3.
+                88 Is-Mid     VALUE 3 THRU 5.
+                88 Is-Big     VALUE 6 THRU 9.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        LINKAGE SECTION.
+      * Control totals handed back to a CALLing driver for the
+      * end-of-suite balancing report; unused/discarded standalone.
+        01 LS-RECORDS-WRITTEN       PIC 9(4).
+        01 LS-EXCEPTIONS-RAISED     PIC 9(4).
+
+        PROCEDURE DIVISION USING LS-RECORDS-WRITTEN
+                LS-EXCEPTIONS-RAISED.
+        MOVE 0 TO RETURN-CODE.
+        MOVE "EVALUATE" TO VS-PROGRAM-NAME.
+        MOVE "20260808" TO VS-BUILD-DATE.
+        DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+        MOVE 0 TO LS-RECORDS-WRITTEN.
+        MOVE 0 TO LS-EXCEPTIONS-RAISED.
+        PERFORM Read-Height-Card.
+        IF WS-HEIGHT-RAW IS NUMERIC
+                AND WS-HEIGHT-RAW NOT > WS-MAX-VALID-HEIGHT
+            MOVE WS-HEIGHT-RAW TO Height
+        END-IF.
+        MOVE Height TO BestMatch.
+
+        OPEN EXTEND AUDIT-LOG.
+        IF WS-AUDIT-LOG-STATUS = "05" OR WS-AUDIT-LOG-STATUS = "35"
+            CLOSE AUDIT-LOG
+            OPEN OUTPUT AUDIT-LOG
+        END-IF.
+
+        OPEN EXTEND EXCEPTION-REPORT.
+        IF WS-EXCEPTION-REPORT-STATUS = "05"
+                OR WS-EXCEPTION-REPORT-STATUS = "35"
+            CLOSE EXCEPTION-REPORT
+            OPEN OUTPUT EXCEPTION-REPORT
+        END-IF.
+
+        EVALUATE TRUE
+            WHEN WS-HEIGHT-RAW IS NOT NUMERIC
+                    OR WS-HEIGHT-RAW > WS-MAX-VALID-HEIGHT
+                PERFORM Log-Invalid-Height-Exception
+            WHEN Is-Small
+                DISPLAY "SMALL"
+                MOVE "SMALL" TO WS-AUDIT-BAND
+                PERFORM Log-Classification-Decision
+            WHEN Is-Mid
+                DISPLAY "MID"
+                MOVE "MID"   TO WS-AUDIT-BAND
+                PERFORM Log-Classification-Decision
+            WHEN Is-Big
+                DISPLAY "BIG"
+                MOVE "BIG"   TO WS-AUDIT-BAND
+                PERFORM Log-Classification-Decision
+            WHEN OTHER
+                PERFORM Log-Invalid-Height-Exception
+        END-EVALUATE
+
+        CLOSE AUDIT-LOG.
+        CLOSE EXCEPTION-REPORT.
+
+        MOVE 5 TO BestMatch.
+        IF CheckMatch THEN
+            DISPLAY "HIT"
+        END-IF.
+
+        GOBACK.
+
+      * Card is a raw 3-byte field, unvalidated the way a punched
+      * control card would be - a non-digit byte, or a value over
+      * WS-MAX-VALID-HEIGHT, is exactly what drives the invalid-height
+      * leg of the EVALUATE below; missing or unreadable falls back to
+      * the original hardcoded height of 4.
+        Read-Height-Card.
+            OPEN INPUT HEIGHT-CARD
+            IF WS-HEIGHT-CARD-STATUS = "00"
+                READ HEIGHT-CARD
+                    AT END
+                        MOVE 4 TO WS-HEIGHT-RAW
+                    NOT AT END
+                        MOVE HEIGHT-CARD-REC TO WS-HEIGHT-RAW
+                END-READ
+                CLOSE HEIGHT-CARD
+            ELSE
+                MOVE 4 TO WS-HEIGHT-RAW
+            END-IF.
+
+        Log-Classification-Decision.
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            MOVE Height TO WS-AUDIT-HEIGHT
+            STRING "HEIGHT:" WS-AUDIT-HEIGHT
+                    " BAND:" WS-AUDIT-BAND
+                    " AT:" WS-AUDIT-TIMESTAMP
+                DELIMITED BY SIZE INTO WS-AUDIT-LINE
+            MOVE WS-AUDIT-LINE TO AUDIT-LOG-LINE
+            WRITE AUDIT-LOG-LINE.
+            ADD 1 TO LS-RECORDS-WRITTEN.
+
+        Log-Invalid-Height-Exception.
+            DISPLAY "INVALID HEIGHT - REJECTED:" WS-HEIGHT-RAW
+            MOVE 4 TO RETURN-CODE
+            MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+            STRING "EXCEPTION - INVALID HEIGHT:" WS-HEIGHT-RAW
+                    " AT:" WS-AUDIT-TIMESTAMP
+                DELIMITED BY SIZE INTO WS-EXCEPTION-LINE
+            MOVE WS-EXCEPTION-LINE TO EXCEPTION-REPORT-LINE
+            WRITE EXCEPTION-REPORT-LINE.
+            ADD 1 TO LS-EXCEPTIONS-RAISED.
