@@ -0,0 +1,67 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. COMPCNV.
+      *  Author. Pawel.
+      *  Converts a DISPLAY-format extract (Val1-style, one signed
+      *  numeric field per record) into COMP-3 in the output file,
+      *  with a record-count and hash-total reconciliation step.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT DISPLAY-EXTRACT ASSIGN TO
+                "programming/Cobol/data/DISPEXT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-DISPLAY-EXTRACT-STATUS.
+
+            SELECT COMP3-EXTRACT ASSIGN TO
+                "programming/Cobol/data/COMP3EXT.DAT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS WS-COMP3-EXTRACT-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  DISPLAY-EXTRACT.
+        01  Val1 PIC S9999 DISPLAY.
+
+        FD  COMP3-EXTRACT.
+        01  Val3 PIC S9999 COMP-3.
+
+        WORKING-STORAGE SECTION.
+        01 WS-DISPLAY-EXTRACT-STATUS PIC XX VALUE "00".
+        01 WS-COMP3-EXTRACT-STATUS   PIC XX VALUE "00".
+        01 WS-RECORD-COUNT           PIC 9(8) VALUE 0.
+        01 WS-HASH-TOTAL             PIC S9(9) VALUE 0.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        PROCEDURE DIVISION.
+            MOVE "COMPCNV" TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            OPEN INPUT DISPLAY-EXTRACT.
+            OPEN OUTPUT COMP3-EXTRACT.
+
+            IF WS-DISPLAY-EXTRACT-STATUS = "00"
+                PERFORM UNTIL WS-DISPLAY-EXTRACT-STATUS NOT = "00"
+                    READ DISPLAY-EXTRACT
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            PERFORM Convert-And-Write-Record
+                    END-READ
+                END-PERFORM
+            END-IF.
+
+            CLOSE DISPLAY-EXTRACT.
+            CLOSE COMP3-EXTRACT.
+
+            DISPLAY "RECORDS CONVERTED:"WS-RECORD-COUNT.
+            DISPLAY "HASH TOTAL:"WS-HASH-TOTAL.
+            STOP RUN.
+
+        Convert-And-Write-Record.
+            ADD 1 TO WS-RECORD-COUNT.
+            ADD Val1 TO WS-HASH-TOTAL.
+            MOVE Val1 TO Val3.
+            WRITE Val3.
