@@ -3,10 +3,18 @@
        PROGRAM-ID. hello.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *Group number 01-49 
+      *Group number 01-49
        01 GROUP-ONE.
       *Typically 05/10/15 etcc to make room for root level groups
-           05 SOME-VALUE                  PIC X             VALUE "N".
+           COPY GROUP-ONE.
+
+       01 WS-VERSION-STAMP.
+           COPY VERSION-STAMP.
+
        PROCEDURE DIVISION.
+           MOVE "VALUEGRP" TO VS-PROGRAM-NAME.
+           MOVE "20260808" TO VS-BUILD-DATE.
+           DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
            DISPLAY "VALUE:"SOME-VALUE.
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
