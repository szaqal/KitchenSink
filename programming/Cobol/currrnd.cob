@@ -0,0 +1,82 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. CURRRND.
+      *  Author. Pawel.
+      *  Reads raw decimal amounts and writes them back out rounded
+      *  into the Valuation/Valuation2/Valuation3-style picture
+      *  clauses used by figurative.cob, instead of letting the
+      *  truncation those pictures do by default stand.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RAW-AMOUNTS ASSIGN TO
+                "programming/Cobol/data/RAWAMT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RAW-AMOUNTS-STATUS.
+
+            SELECT ROUNDED-AMOUNTS ASSIGN TO
+                "programming/Cobol/data/RNDAMT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-ROUNDED-AMOUNTS-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  RAW-AMOUNTS.
+        01 RAW-AMOUNT-REC PIC X(10).
+
+        FD  ROUNDED-AMOUNTS.
+        01 ROUNDED-AMOUNT-REC PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01 WS-RAW-AMOUNTS-STATUS      PIC XX VALUE "00".
+        01 WS-ROUNDED-AMOUNTS-STATUS  PIC XX VALUE "00".
+        01 WS-RAW-AMOUNT              PIC S9(5)V9(3) VALUE 0.
+        01 WS-ROUNDED-AMOUNT-LINE     PIC X(80) VALUE SPACES.
+
+        01 Valuation    PIC 9(3)V9(2).
+        01 Valuation2   PIC 99V99.
+        01 Valuation3   PIC S99V99.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        PROCEDURE DIVISION.
+            MOVE "CURRRND" TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            OPEN INPUT RAW-AMOUNTS.
+            OPEN OUTPUT ROUNDED-AMOUNTS.
+
+            IF WS-RAW-AMOUNTS-STATUS = "00"
+                PERFORM UNTIL WS-RAW-AMOUNTS-STATUS NOT = "00"
+                    READ RAW-AMOUNTS
+                        AT END
+                            CONTINUE
+                        NOT AT END
+                            PERFORM Round-And-Write-Amount
+                    END-READ
+                END-PERFORM
+            END-IF.
+
+            CLOSE RAW-AMOUNTS.
+            CLOSE ROUNDED-AMOUNTS.
+            STOP RUN.
+
+        Round-And-Write-Amount.
+            COMPUTE WS-RAW-AMOUNT = FUNCTION NUMVAL(RAW-AMOUNT-REC)
+
+            COMPUTE Valuation  ROUNDED = WS-RAW-AMOUNT
+            COMPUTE Valuation2 ROUNDED = WS-RAW-AMOUNT
+            COMPUTE Valuation3 ROUNDED = WS-RAW-AMOUNT
+
+            STRING "RAW:" RAW-AMOUNT-REC
+                    " V1:" Valuation
+                    " V2:" Valuation2
+                    " V3:" Valuation3
+                DELIMITED BY SIZE INTO WS-ROUNDED-AMOUNT-LINE
+            MOVE WS-ROUNDED-AMOUNT-LINE TO ROUNDED-AMOUNT-REC
+            WRITE ROUNDED-AMOUNT-REC
+            IF WS-ROUNDED-AMOUNTS-STATUS NOT = "00"
+                DISPLAY "ROUNDED AMOUNTS WRITE FAILED:"
+                        WS-ROUNDED-AMOUNTS-STATUS
+            END-IF.
