@@ -20,7 +20,13 @@
       *than nine digits, the fixed-point data item will receive only nine significant digits,
       *and the remaining digits will be zero.
 
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
         PROCEDURE DIVISION.
+            MOVE "STORAGE"  TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
             MOVE Val1 TO Val5.
             MOVE Val1 TO Val4.
             MOVE Val1 TO Val3.
@@ -30,5 +36,5 @@
             DISPLAY "COMP4=>"Val4.
             DISPLAY "COMP5=>"Val5.
 
-
-        STOP RUN.       
\ No newline at end of file
+            MOVE 0 TO RETURN-CODE.
+        GOBACK.
