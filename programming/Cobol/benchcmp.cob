@@ -0,0 +1,107 @@
+        IDENTIFICATION DIVISION.
+        Program-ID. BENCHCMP.
+      *  Author. Pawel.
+      *  Runs the same volume of arithmetic against DISPLAY, COMP-3,
+      *  COMP-4 and COMP-5 versions of the same field (the storage.cob
+      *  pattern) and reports elapsed time for each, so batch field
+      *  usage can be standardized on measurement instead of guesswork.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  Val1 PIC S9999 DISPLAY VALUE 0.
+        01  Val5 PIC S9999 COMP-5  VALUE 0.
+        01  Val4 PIC S9999 COMP-4  VALUE 0.
+        01  Val3 PIC S9999 COMP-3  VALUE 0.
+
+        01 WS-ITERATIONS        PIC 9(8) VALUE 100000.
+        01 WS-LOOP-COUNTER      PIC 9(8) VALUE 0.
+
+        01 WS-START-TIME        PIC 9(8).
+        01 WS-START-TIME-X REDEFINES WS-START-TIME.
+            05 WS-START-HH       PIC 99.
+            05 WS-START-MM       PIC 99.
+            05 WS-START-SS       PIC 99.
+            05 WS-START-HS       PIC 99.
+        01 WS-END-TIME          PIC 9(8).
+        01 WS-END-TIME-X REDEFINES WS-END-TIME.
+            05 WS-END-HH         PIC 99.
+            05 WS-END-MM         PIC 99.
+            05 WS-END-SS         PIC 99.
+            05 WS-END-HS         PIC 99.
+
+      * Elapsed time in centiseconds-since-midnight, not raw
+      * HHMMSSHH subtraction, so a run whose TIME reading crosses a
+      * minute/hour/midnight boundary still reports a correct
+      * (non-negative) elapsed value instead of a nonsense one.
+        01 WS-START-CENTS       PIC 9(9) VALUE 0.
+        01 WS-END-CENTS         PIC 9(9) VALUE 0.
+        01 WS-RAW-ELAPSED       PIC S9(9) VALUE 0.
+
+        01 WS-DISPLAY-ELAPSED   PIC 9(8) VALUE 0.
+        01 WS-COMP3-ELAPSED     PIC 9(8) VALUE 0.
+        01 WS-COMP4-ELAPSED     PIC 9(8) VALUE 0.
+        01 WS-COMP5-ELAPSED     PIC 9(8) VALUE 0.
+
+        01 WS-VERSION-STAMP.
+            COPY VERSION-STAMP.
+
+        PROCEDURE DIVISION.
+            MOVE "BENCHCMP" TO VS-PROGRAM-NAME.
+            MOVE "20260808" TO VS-BUILD-DATE.
+            DISPLAY "RUNNING:" VS-PROGRAM-NAME " BUILD:" VS-BUILD-DATE.
+            ACCEPT WS-START-TIME FROM TIME.
+            PERFORM WS-ITERATIONS TIMES
+                COMPUTE Val1 = Val1 + 1
+            END-PERFORM.
+            ACCEPT WS-END-TIME FROM TIME.
+            PERFORM Compute-Elapsed-Time.
+            MOVE WS-RAW-ELAPSED TO WS-DISPLAY-ELAPSED.
+
+            ACCEPT WS-START-TIME FROM TIME.
+            PERFORM WS-ITERATIONS TIMES
+                COMPUTE Val3 = Val3 + 1
+            END-PERFORM.
+            ACCEPT WS-END-TIME FROM TIME.
+            PERFORM Compute-Elapsed-Time.
+            MOVE WS-RAW-ELAPSED TO WS-COMP3-ELAPSED.
+
+            ACCEPT WS-START-TIME FROM TIME.
+            PERFORM WS-ITERATIONS TIMES
+                COMPUTE Val4 = Val4 + 1
+            END-PERFORM.
+            ACCEPT WS-END-TIME FROM TIME.
+            PERFORM Compute-Elapsed-Time.
+            MOVE WS-RAW-ELAPSED TO WS-COMP4-ELAPSED.
+
+            ACCEPT WS-START-TIME FROM TIME.
+            PERFORM WS-ITERATIONS TIMES
+                COMPUTE Val5 = Val5 + 1
+            END-PERFORM.
+            ACCEPT WS-END-TIME FROM TIME.
+            PERFORM Compute-Elapsed-Time.
+            MOVE WS-RAW-ELAPSED TO WS-COMP5-ELAPSED.
+
+            DISPLAY "ITERATIONS:            "WS-ITERATIONS.
+            DISPLAY "DISPLAY CENTISECONDS: "WS-DISPLAY-ELAPSED.
+            DISPLAY "COMP-3  CENTISECONDS: "WS-COMP3-ELAPSED.
+            DISPLAY "COMP-4  CENTISECONDS: "WS-COMP4-ELAPSED.
+            DISPLAY "COMP-5  CENTISECONDS: "WS-COMP5-ELAPSED.
+            STOP RUN.
+
+      * Converts WS-START-TIME/WS-END-TIME (HHMMSSHH) to centiseconds
+      * -since-midnight before subtracting, and adds back a full day
+      * if the reading crossed midnight, so a benchmark segment that
+      * straddles a minute/hour/midnight boundary still reports a
+      * correct non-negative elapsed value instead of the garbage a
+      * raw HHMMSSHH subtraction would give.
+        Compute-Elapsed-Time.
+            COMPUTE WS-START-CENTS =
+                WS-START-HH * 360000 + WS-START-MM * 6000
+                    + WS-START-SS * 100 + WS-START-HS
+            COMPUTE WS-END-CENTS =
+                WS-END-HH * 360000 + WS-END-MM * 6000
+                    + WS-END-SS * 100 + WS-END-HS
+            COMPUTE WS-RAW-ELAPSED = WS-END-CENTS - WS-START-CENTS
+            IF WS-RAW-ELAPSED < 0
+                ADD 8640000 TO WS-RAW-ELAPSED
+            END-IF.
