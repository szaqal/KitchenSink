@@ -1,31 +1,20 @@
         IDENTIFICATION DIVISION.
         Program-ID. Init.
       *  Author. Pawel.
+      * The Height-classification logic lives in EVALUATW
+      * (programming/Cobol/evaluatw.cob), which has a LINKAGE
+      * SECTION so INITBTCH can CALL it directly. This module is the
+      * thin standalone entry point jcl/EVALUATE.jcl runs
+      * (PGM=EVALUATE, no USING clause, so it builds as a plain
+      * executable main); it just hands EVALUATW the standalone
+      * defaults and lets it do the real work.
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 Height PIC 9.
-
-        01 HeightCheck.
-            05 BestMatch PIC 9 VALUE LOW-VALUES.
-                88 CheckMatch VALUE 5.
-
+        01 WS-RECORDS-WRITTEN       PIC 9(4) VALUE 0.
+        01 WS-EXCEPTIONS-RAISED     PIC 9(4) VALUE 0.
 
         PROCEDURE DIVISION.
-        MOVE 4 TO Height.
-
-        EVALUATE Height
-            WHEN 1 THROUGH 3
-                DISPLAY "SMALL"
-            WHEN 3 THROUGH 5
-                DISPLAY "MID"
-            WHEN OTHER
-                DISPLAY "BIG"
-        END-EVALUATE
-
-
-        MOVE 5 TO BestMatch.
-        IF CheckMatch THEN
-            DISPLAY "HIT"
-
-        STOP RUN.
\ No newline at end of file
+            CALL "EVALUATW" USING WS-RECORDS-WRITTEN
+                WS-EXCEPTIONS-RAISED.
+            STOP RUN.
